@@ -0,0 +1,13 @@
+000010***************************************************************
+000020*    CB3DREC -- BATCH CONTROL-FILE RECORD LAYOUT.
+000030*
+000040*    ONE LINE PER INBOUND FILE CBDEM3D IS TO CHECK IN A GIVEN
+000050*    RUN: THE FILE NAME AND THE EXPECTED DIGEST FOR IT. WHEN THE
+000060*    EXPECTED-HASH FIELD IS LEFT BLANK, CBDEM3D FALLS BACK TO
+000070*    WHATEVER EXPECTED DIGEST THE FILE'S OWN TRAILER RECORD
+000080*    CARRIES (SEE CBDEM3H).
+000090***************************************************************
+000100 01  CB3D-CONTROL-RECORD.
+000110     05  CB3D-CTL-FILENAME           PIC X(80).
+000120     05  CB3D-CTL-EXPECTED-HASH      PIC X(64).
+000130     05  CB3D-CTL-RECORD-FORMAT      PIC X(01).
