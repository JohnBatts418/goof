@@ -0,0 +1,24 @@
+000010***************************************************************
+000020*    CB3RREC -- HASH-CHECK RESTART CHECKPOINT RECORD.
+000030*
+000040*    ONE ROW PER FILE CONFIRMED GOOD WITHIN A GIVEN JOB-ID. WHEN
+000050*    A BATCH OF INBOUND FILES ABENDS PARTWAY THROUGH, THE JOB IS
+000060*    RESTARTED WITH THE SAME JOB-ID AND EACH FILE IS CHECKED
+000070*    AGAINST THIS FILE BEFORE IT IS RE-HASHED, SO FILES ALREADY
+000080*    CONFIRMED GOOD ARE SKIPPED.
+000090*
+000100*    COPIED DIRECTLY BY CBDEM3R (CHECKPOINT KEEPER), THE ONLY
+000110*    PROGRAM THAT TOUCHES THE CHECKPOINT FILE ITSELF. CBDEM3 AND
+000120*    CBDEM3D (BATCH DRIVER) EACH MIRROR THIS LAYOUT IN THEIR OWN
+000130*    LOCAL CB3R-PARM-AREA, SINCE THEY ONLY EVER PASS A FLAT
+000140*    PARAMETER AREA TO CBDEM3R RATHER THAN USING THIS RECORD
+000150*    DIRECTLY.
+000160***************************************************************
+000170 01  CB3R-CHECKPOINT-RECORD.
+000180     05  CB3R-CHECKPOINT-KEY.
+000190         10  CB3R-KEY-JOB-ID          PIC X(08).
+000200         10  CB3R-KEY-FILENAME        PIC X(80).
+000210     05  CB3R-CHECKPOINT-DATE         PIC 9(08).
+000220     05  CB3R-CHECKPOINT-TIME         PIC 9(08).
+000230     05  CB3R-CHECKPOINT-STATUS       PIC X(01).
+000240         88  CB3R-CKPT-COMPLETE               VALUE "C".
