@@ -0,0 +1,8 @@
+000010***************************************************************
+000020*    CB3REC -- INBOUND TRANSMISSION RECORD LAYOUT.
+000030*
+000040*    SHARED BY CBDEM3, CBDEM3H AND CBDEM3D SO THE FILE-DEFINITION
+000050*    RECORD AND THE WORKING COPY OF A RECORD ALWAYS AGREE.
+000060***************************************************************
+000070 01  CB3-TRANS-RECORD.
+000080     05  CB3-RECORD-DATA         PIC X(80).
