@@ -0,0 +1,22 @@
+000010***************************************************************
+000020*    CB3PREC -- DAILY HASH-VERIFICATION REPORT CONTROL RECORD.
+000030*
+000040*    ONE ROW PER RUN DATE. HOLDS THE RUNNING PAGE/LINE COUNTERS
+000050*    AND FILE TOTALS SO SEPARATE CBDEM3 JOB STEPS DURING THE
+000060*    SAME BATCH WINDOW SHARE ONE CONTINUOUS REPORT.
+000070*
+000080*    COPIED DIRECTLY BY CBDEM3P (REPORT WRITER). CBDEM3D (BATCH
+000090*    DRIVER) MIRRORS THIS LAYOUT IN ITS OWN LOCAL CB3P-PARM-AREA
+000100*    RATHER THAN COPYING IT, SINCE IT PASSES THE FIELDS AS A
+000110*    FLAT PARAMETER AREA TO CBDEM3P INSTEAD OF USING THIS RECORD
+000120*    DIRECTLY.
+000130***************************************************************
+000140 01  CB3P-COUNT-RECORD.
+000150     05  CB3P-COUNT-DATE             PIC 9(08).
+000160     05  CB3P-FILES-PROCESSED        PIC 9(06).
+000170     05  CB3P-FILES-PASSED           PIC 9(06).
+000180     05  CB3P-FILES-FAILED           PIC 9(06).
+000190     05  CB3P-PAGE-NUMBER            PIC 9(04).
+000200     05  CB3P-LINE-COUNT             PIC 9(04).
+000210     05  CB3P-HEADER-DONE-SW         PIC X(01).
+000220         88  CB3P-HEADER-IS-DONE             VALUE "Y".
