@@ -0,0 +1,22 @@
+000010***************************************************************
+000020*    CB3CREC -- HASH-CHECK ALERT INTERFACE RECORD.
+000030*
+000040*    ONE ROW PER HASH-MISMATCH FAILURE, WRITTEN TO THE ALERT
+000050*    INTERFACE FILE THAT THE MONITORING/TICKETING PIPELINE POLLS,
+000060*    SO A CORRUPTED OR TAMPERED TRANSMISSION FILE PAGES ON-CALL
+000070*    WITHIN MINUTES INSTEAD OF WAITING FOR THE MORNING SHIFT TO
+000080*    READ THE HASH-VERIFICATION REPORT.
+000090*
+000100*    SHARED BY CBDEM3C (ALERT WRITER) AND CBDEM3.
+000110***************************************************************
+000120 01  CB3C-ALERT-RECORD.
+000130     05  CB3C-ALERT-DATE             PIC 9(08).
+000140     05  CB3C-ALERT-TIME             PIC 9(08).
+000150     05  CB3C-SOURCE-SYSTEM          PIC X(08) VALUE "CBDEM3".
+000160     05  CB3C-SEVERITY               PIC X(08) VALUE "CRITICAL".
+000170     05  CB3C-JOB-ID                 PIC X(08).
+000180     05  CB3C-STEP-ID                PIC X(08).
+000190     05  CB3C-FILENAME               PIC X(80).
+000200     05  CB3C-EXPECTED-DIGEST        PIC X(64).
+000210     05  CB3C-ACTUAL-DIGEST          PIC X(64).
+000220     05  CB3C-ALERT-TEXT             PIC X(60).
