@@ -0,0 +1,27 @@
+000010***************************************************************
+000020*    CB3RTYP -- ALTERNATE INBOUND RECORD LAYOUTS.
+000030*
+000040*    A GIVEN PARTNER FEED USES ONE LAYOUT FOR ALL OF ITS DETAIL
+000050*    RECORDS, SELECTED BY THE RECORD-FORMAT CODE ON CBDEM3H'S
+000060*    PARAMETER AREA (SEE CB3H-P-RECORD-FORMAT). THESE REDEFINE
+000070*    CB3-TRANS-RECORD (CB3REC) SO ALL THREE VIEWS OVERLAY THE
+000080*    SAME 80-BYTE PHYSICAL RECORD -- THIS COPYBOOK MUST FOLLOW
+000090*    "COPY CB3REC" IN THE CALLER'S FD.
+000100*
+000110*    CB3-EBCDIC-FW-RECORD IS A FIXED-WIDTH RECORD WHOSE TEXT
+000120*    FIELDS ARRIVE IN EBCDIC RATHER THAN THE SHOP'S NATIVE CODE
+000130*    PAGE (COMMON WHEN A PARTNER TRANSMITS FROM A NON-CONVERTING
+000140*    GATEWAY). CB3-PACKED-MIXED-RECORD CARRIES ITS AMOUNT AS
+000150*    COMP-3 RATHER THAN DISPLAY TEXT. CBDEM3H NORMALIZES BOTH TO
+000160*    THE SAME CANONICAL TEXT SHAPE AS A PLAIN FLAT-TEXT RECORD
+000170*    BEFORE HASHING, SO THE SAME LOGICAL CONTENT PRODUCES THE
+000180*    SAME DIGEST REGARDLESS OF WHICH FORMAT A PARTNER USED.
+000190***************************************************************
+000200 01  CB3-EBCDIC-FW-RECORD REDEFINES CB3-TRANS-RECORD.
+000210     05  CB3-EFW-ACCOUNT-NBR         PIC X(10).
+000220     05  CB3-EFW-AMOUNT-TEXT         PIC X(12).
+000230     05  CB3-EFW-DESCRIPTION         PIC X(58).
+000240 01  CB3-PACKED-MIXED-RECORD REDEFINES CB3-TRANS-RECORD.
+000250     05  CB3-PKD-ACCOUNT-NBR         PIC X(10).
+000260     05  CB3-PKD-AMOUNT              PIC S9(09)V99 COMP-3.
+000270     05  CB3-PKD-DESCRIPTION         PIC X(64).
