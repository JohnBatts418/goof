@@ -0,0 +1,27 @@
+000010***************************************************************
+000020*    CB3AREC -- HASH-CHECK AUDIT TRAIL RECORD LAYOUT.
+000030*
+000040*    ONE ROW PER CBDEM3 RUN. KEYED BY DATE + FILENAME + TIME SO
+000050*    A FILE CHECKED MORE THAN ONCE IN A DAY (E.G. A PARTNER
+000060*    RESEND) DOES NOT COLLIDE WITH THE EARLIER RUN'S ROW.
+000070*
+000080*    SHARED BY CBDEM3, CBDEM3A (AUDIT WRITER) AND CBDEM3E
+000090*    (ONLINE INQUIRY).
+000100***************************************************************
+000110 01  CB3A-AUDIT-RECORD.
+000120     05  CB3A-AUDIT-KEY.
+000130         10  CB3A-KEY-DATE           PIC 9(08).
+000140         10  CB3A-KEY-FILENAME       PIC X(80).
+000150         10  CB3A-KEY-TIME           PIC 9(08).
+000160     05  CB3A-JOB-ID                 PIC X(08).
+000170     05  CB3A-STEP-ID                PIC X(08).
+000180     05  CB3A-ALGORITHM-PRIMARY      PIC X(10).
+000190     05  CB3A-DIGEST-PRIMARY         PIC X(64).
+000200     05  CB3A-ALGORITHM-LEGACY       PIC X(10).
+000210     05  CB3A-DIGEST-LEGACY          PIC X(40).
+000220     05  CB3A-RECORD-COUNT           PIC 9(08).
+000230     05  CB3A-EXPECTED-DIGEST        PIC X(64).
+000240     05  CB3A-MATCH-STATUS           PIC X(01).
+000250         88  CB3A-MATCH-PASS                 VALUE "P".
+000260         88  CB3A-MATCH-FAIL                 VALUE "F".
+000270         88  CB3A-MATCH-NOT-CHECKED          VALUE "N".
