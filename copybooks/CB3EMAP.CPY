@@ -0,0 +1,230 @@
+000010***************************************************************
+000020*    CB3EMAP -- SYMBOLIC MAP FOR MAPSET CB3EMAP, MAP CB3ESET.
+000030*
+000040*    HAND-MAINTAINED TO MATCH CB3EMAP.BMS, NOT A BMS ASSEMBLER
+000050*    OUTPUT -- IT ONLY CARRIES THE L/F/A/I/O ENTRIES FOR THE
+000060*    LABELED FIELDS CBDEM3E ACTUALLY MOVES DATA THROUGH (THE
+000070*    ENTRY/PROTECTED-TITLE FIELDS ON CB3EMAP.BMS HAVE NO ENTRIES
+000080*    HERE). RUNNING THE MACRO SOURCE THROUGH THE REAL BMS
+000090*    ASSEMBLER WOULD PRODUCE A LONGER COPYBOOK THAN THIS ONE; IF
+000100*    A FIELD THE PROGRAM NEEDS TO REFERENCE IS EVER ADDED TO THE
+000110*    MAP, REGENERATE THIS COPYBOOK FOR REAL INSTEAD OF HAND-
+000120*    ADDING TO IT.
+000130*
+000140*    01 CB3ESETI IS THE INPUT (RECEIVE MAP) VIEW; 01 CB3ESETO
+000150*    REDEFINES IT FOR THE OUTPUT (SEND MAP) VIEW.
+000160***************************************************************
+000170 01  CB3ESETI.
+000180     02  FILLER                      PIC X(12).
+000190     02  CB3EFNL                     COMP PIC S9(4).
+000200     02  CB3EFNF                     PICTURE X.
+000210     02  FILLER REDEFINES CB3EFNF.
+000220         03  CB3EFNA                 PICTURE X.
+000230     02  CB3EFNI                     PIC X(44).
+000240     02  CB3EDFL                     COMP PIC S9(4).
+000250     02  CB3EDFF                     PICTURE X.
+000260     02  FILLER REDEFINES CB3EDFF.
+000270         03  CB3EDFA                 PICTURE X.
+000280     02  CB3EDFI                     PIC X(08).
+000290     02  CB3EDTL                     COMP PIC S9(4).
+000300     02  CB3EDTF                     PICTURE X.
+000310     02  FILLER REDEFINES CB3EDTF.
+000320         03  CB3EDTA                 PICTURE X.
+000330     02  CB3EDTI                     PIC X(08).
+000340     02  CB3EMSGL                    COMP PIC S9(4).
+000350     02  CB3EMSGF                    PICTURE X.
+000360     02  FILLER REDEFINES CB3EMSGF.
+000370         03  CB3EMSGA                PICTURE X.
+000380     02  CB3EMSGI                    PIC X(79).
+000390     02  CB3ES1L                     COMP PIC S9(4).
+000400     02  CB3ES1F                     PICTURE X.
+000410     02  FILLER REDEFINES CB3ES1F.
+000420         03  CB3ES1A                 PICTURE X.
+000430     02  CB3ES1I                     PIC X(01).
+000440     02  CB3ED1L                     COMP PIC S9(4).
+000450     02  CB3ED1F                     PICTURE X.
+000460     02  FILLER REDEFINES CB3ED1F.
+000470         03  CB3ED1A                 PICTURE X.
+000480     02  CB3ED1I                     PIC X(08).
+000490     02  CB3EN1L                     COMP PIC S9(4).
+000500     02  CB3EN1F                     PICTURE X.
+000510     02  FILLER REDEFINES CB3EN1F.
+000520         03  CB3EN1A                 PICTURE X.
+000530     02  CB3EN1I                     PIC X(30).
+000540     02  CB3EH1L                     COMP PIC S9(4).
+000550     02  CB3EH1F                     PICTURE X.
+000560     02  FILLER REDEFINES CB3EH1F.
+000570         03  CB3EH1A                 PICTURE X.
+000580     02  CB3EH1I                     PIC X(16).
+000590     02  CB3EP1L                     COMP PIC S9(4).
+000600     02  CB3EP1F                     PICTURE X.
+000610     02  FILLER REDEFINES CB3EP1F.
+000620         03  CB3EP1A                 PICTURE X.
+000630     02  CB3EP1I                     PIC X(08).
+000640     02  CB3ES2L                     COMP PIC S9(4).
+000650     02  CB3ES2F                     PICTURE X.
+000660     02  FILLER REDEFINES CB3ES2F.
+000670         03  CB3ES2A                 PICTURE X.
+000680     02  CB3ES2I                     PIC X(01).
+000690     02  CB3ED2L                     COMP PIC S9(4).
+000700     02  CB3ED2F                     PICTURE X.
+000710     02  FILLER REDEFINES CB3ED2F.
+000720         03  CB3ED2A                 PICTURE X.
+000730     02  CB3ED2I                     PIC X(08).
+000740     02  CB3EN2L                     COMP PIC S9(4).
+000750     02  CB3EN2F                     PICTURE X.
+000760     02  FILLER REDEFINES CB3EN2F.
+000770         03  CB3EN2A                 PICTURE X.
+000780     02  CB3EN2I                     PIC X(30).
+000790     02  CB3EH2L                     COMP PIC S9(4).
+000800     02  CB3EH2F                     PICTURE X.
+000810     02  FILLER REDEFINES CB3EH2F.
+000820         03  CB3EH2A                 PICTURE X.
+000830     02  CB3EH2I                     PIC X(16).
+000840     02  CB3EP2L                     COMP PIC S9(4).
+000850     02  CB3EP2F                     PICTURE X.
+000860     02  FILLER REDEFINES CB3EP2F.
+000870         03  CB3EP2A                 PICTURE X.
+000880     02  CB3EP2I                     PIC X(08).
+000890     02  CB3ES3L                     COMP PIC S9(4).
+000900     02  CB3ES3F                     PICTURE X.
+000910     02  FILLER REDEFINES CB3ES3F.
+000920         03  CB3ES3A                 PICTURE X.
+000930     02  CB3ES3I                     PIC X(01).
+000940     02  CB3ED3L                     COMP PIC S9(4).
+000950     02  CB3ED3F                     PICTURE X.
+000960     02  FILLER REDEFINES CB3ED3F.
+000970         03  CB3ED3A                 PICTURE X.
+000980     02  CB3ED3I                     PIC X(08).
+000990     02  CB3EN3L                     COMP PIC S9(4).
+001000     02  CB3EN3F                     PICTURE X.
+001010     02  FILLER REDEFINES CB3EN3F.
+001020         03  CB3EN3A                 PICTURE X.
+001030     02  CB3EN3I                     PIC X(30).
+001040     02  CB3EH3L                     COMP PIC S9(4).
+001050     02  CB3EH3F                     PICTURE X.
+001060     02  FILLER REDEFINES CB3EH3F.
+001070         03  CB3EH3A                 PICTURE X.
+001080     02  CB3EH3I                     PIC X(16).
+001090     02  CB3EP3L                     COMP PIC S9(4).
+001100     02  CB3EP3F                     PICTURE X.
+001110     02  FILLER REDEFINES CB3EP3F.
+001120         03  CB3EP3A                 PICTURE X.
+001130     02  CB3EP3I                     PIC X(08).
+001140     02  CB3ES4L                     COMP PIC S9(4).
+001150     02  CB3ES4F                     PICTURE X.
+001160     02  FILLER REDEFINES CB3ES4F.
+001170         03  CB3ES4A                 PICTURE X.
+001180     02  CB3ES4I                     PIC X(01).
+001190     02  CB3ED4L                     COMP PIC S9(4).
+001200     02  CB3ED4F                     PICTURE X.
+001210     02  FILLER REDEFINES CB3ED4F.
+001220         03  CB3ED4A                 PICTURE X.
+001230     02  CB3ED4I                     PIC X(08).
+001240     02  CB3EN4L                     COMP PIC S9(4).
+001250     02  CB3EN4F                     PICTURE X.
+001260     02  FILLER REDEFINES CB3EN4F.
+001270         03  CB3EN4A                 PICTURE X.
+001280     02  CB3EN4I                     PIC X(30).
+001290     02  CB3EH4L                     COMP PIC S9(4).
+001300     02  CB3EH4F                     PICTURE X.
+001310     02  FILLER REDEFINES CB3EH4F.
+001320         03  CB3EH4A                 PICTURE X.
+001330     02  CB3EH4I                     PIC X(16).
+001340     02  CB3EP4L                     COMP PIC S9(4).
+001350     02  CB3EP4F                     PICTURE X.
+001360     02  FILLER REDEFINES CB3EP4F.
+001370         03  CB3EP4A                 PICTURE X.
+001380     02  CB3EP4I                     PIC X(08).
+001390     02  CB3ES5L                     COMP PIC S9(4).
+001400     02  CB3ES5F                     PICTURE X.
+001410     02  FILLER REDEFINES CB3ES5F.
+001420         03  CB3ES5A                 PICTURE X.
+001430     02  CB3ES5I                     PIC X(01).
+001440     02  CB3ED5L                     COMP PIC S9(4).
+001450     02  CB3ED5F                     PICTURE X.
+001460     02  FILLER REDEFINES CB3ED5F.
+001470         03  CB3ED5A                 PICTURE X.
+001480     02  CB3ED5I                     PIC X(08).
+001490     02  CB3EN5L                     COMP PIC S9(4).
+001500     02  CB3EN5F                     PICTURE X.
+001510     02  FILLER REDEFINES CB3EN5F.
+001520         03  CB3EN5A                 PICTURE X.
+001530     02  CB3EN5I                     PIC X(30).
+001540     02  CB3EH5L                     COMP PIC S9(4).
+001550     02  CB3EH5F                     PICTURE X.
+001560     02  FILLER REDEFINES CB3EH5F.
+001570         03  CB3EH5A                 PICTURE X.
+001580     02  CB3EH5I                     PIC X(16).
+001590     02  CB3EP5L                     COMP PIC S9(4).
+001600     02  CB3EP5F                     PICTURE X.
+001610     02  FILLER REDEFINES CB3EP5F.
+001620         03  CB3EP5A                 PICTURE X.
+001630     02  CB3EP5I                     PIC X(08).
+001640     02  CB3ENHL                     COMP PIC S9(4).
+001650     02  CB3ENHF                     PICTURE X.
+001660     02  FILLER REDEFINES CB3ENHF.
+001670         03  CB3ENHA                 PICTURE X.
+001680     02  CB3ENHI                     PIC X(64).
+001690 01  CB3ESETO REDEFINES CB3ESETI.
+001700     02  FILLER                      PIC X(12).
+001710     02  FILLER                      PIC X(03).
+001720     02  CB3EFNO                     PIC X(44).
+001730     02  FILLER                      PIC X(03).
+001740     02  CB3EDFO                     PIC X(08).
+001750     02  FILLER                      PIC X(03).
+001760     02  CB3EDTO                     PIC X(08).
+001770     02  FILLER                      PIC X(03).
+001780     02  CB3EMSGO                    PIC X(79).
+001790     02  FILLER                      PIC X(03).
+001800     02  CB3ES1O                     PIC X(01).
+001810     02  FILLER                      PIC X(03).
+001820     02  CB3ED1O                     PIC X(08).
+001830     02  FILLER                      PIC X(03).
+001840     02  CB3EN1O                     PIC X(30).
+001850     02  FILLER                      PIC X(03).
+001860     02  CB3EH1O                     PIC X(16).
+001870     02  FILLER                      PIC X(03).
+001880     02  CB3EP1O                     PIC X(08).
+001890     02  FILLER                      PIC X(03).
+001900     02  CB3ES2O                     PIC X(01).
+001910     02  FILLER                      PIC X(03).
+001920     02  CB3ED2O                     PIC X(08).
+001930     02  FILLER                      PIC X(03).
+001940     02  CB3EN2O                     PIC X(30).
+001950     02  FILLER                      PIC X(03).
+001960     02  CB3EH2O                     PIC X(16).
+001970     02  FILLER                      PIC X(03).
+001980     02  CB3EP2O                     PIC X(08).
+001990     02  FILLER                      PIC X(03).
+002000     02  CB3ES3O                     PIC X(01).
+002010     02  FILLER                      PIC X(03).
+002020     02  CB3ED3O                     PIC X(08).
+002030     02  FILLER                      PIC X(03).
+002040     02  CB3EN3O                     PIC X(30).
+002050     02  FILLER                      PIC X(03).
+002060     02  CB3EH3O                     PIC X(16).
+002070     02  FILLER                      PIC X(03).
+002080     02  CB3EP3O                     PIC X(08).
+002090     02  FILLER                      PIC X(03).
+002100     02  CB3ES4O                     PIC X(01).
+002110     02  FILLER                      PIC X(03).
+002120     02  CB3ED4O                     PIC X(08).
+002130     02  FILLER                      PIC X(03).
+002140     02  CB3EN4O                     PIC X(30).
+002150     02  FILLER                      PIC X(03).
+002160     02  CB3EH4O                     PIC X(16).
+002170     02  FILLER                      PIC X(03).
+002180     02  CB3EP4O                     PIC X(08).
+002190     02  FILLER                      PIC X(03).
+002200     02  CB3ES5O                     PIC X(01).
+002210     02  FILLER                      PIC X(03).
+002220     02  CB3ED5O                     PIC X(08).
+002230     02  FILLER                      PIC X(03).
+002240     02  CB3EN5O                     PIC X(30).
+002250     02  FILLER                      PIC X(03).
+002260     02  CB3EH5O                     PIC X(16).
+002270     02  FILLER                      PIC X(03).
+002280     02  CB3EP5O                     PIC X(08).
+002290     02  FILLER                      PIC X(03).
+002300     02  CB3ENHO                     PIC X(64).
