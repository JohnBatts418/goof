@@ -0,0 +1,431 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBDEM3H.
+000030 AUTHOR.        D L HOLLOWAY.
+000040 INSTALLATION.  DATA CONTROL - FILE INTEGRITY GROUP.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* CBDEM3H -- WHOLE-FILE HASH ENGINE.
+000090*
+000100* CALLED BY CBDEM3 (SINGLE-FILE RUNS) AND CBDEM3D (BATCH DRIVER)
+000110* TO ROLL AN INBOUND TRANSMISSION FILE INTO ONE AGGREGATE DIGEST.
+000120* A PER-RECORD DIGEST IS ALSO WRITTEN TO A MANIFEST FILE SO A
+000130* SAMPLE OF INDIVIDUAL RECORDS CAN BE SPOT-CHECKED.
+000140*
+000150* THE AGGREGATE DIGEST IS A HASH CHAIN: EACH RECORD IS HASHED
+000160* TOGETHER WITH THE DIGEST OF EVERYTHING BEFORE IT, SO THE FINAL
+000170* VALUE DEPENDS ON BOTH RECORD CONTENT AND RECORD ORDER.
+000180*----------------------------------------------------------------
+000190* MODIFICATION HISTORY.
+000200*   08/08/2026  DLH  ORIGINAL VERSION.
+000210*   08/08/2026  DLH  RECOGNIZE A TRAILER RECORD (RECORD BEGINS
+000220*                    WITH "TRL") CARRYING THE SENDER'S EXPECTED
+000230*                    DIGEST. THE TRAILER IS EXCLUDED FROM THE
+000240*                    HASH CHAIN AND ITS VALUE IS RETURNED TO THE
+000250*                    CALLER FOR RECONCILIATION.
+000260*   08/08/2026  DLH  ADDED A CALLER-SUPPLIED RECORD-FORMAT CODE
+000270*                    SO A DETAIL RECORD CAN ARRIVE AS FIXED-WIDTH
+000280*                    EBCDIC TEXT OR WITH A COMP-3 AMOUNT (SEE
+000290*                    CB3RTYP) INSTEAD OF PLAIN FLAT TEXT. EVERY
+000300*                    FORMAT IS NORMALIZED TO THE SAME CANONICAL
+000310*                    TEXT SHAPE BEFORE IT ENTERS THE HASH CHAIN,
+000320*                    SO LOGICALLY IDENTICAL CONTENT HASHES THE
+000330*                    SAME REGARDLESS OF THE SENDER'S FORMAT. A
+000340*                    BLANK FORMAT CODE STILL MEANS PLAIN FLAT
+000350*                    TEXT, HASHED BYTE-FOR-BYTE AS BEFORE, SO
+000360*                    EXISTING FEEDS AND THEIR HISTORICAL DIGESTS
+000370*                    ARE UNCHANGED.
+000380*----------------------------------------------------------------
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER.   IBM-370.
+000420 OBJECT-COMPUTER.   IBM-370.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450*        A PACKED-MIXED FEED CARRIES ITS AMOUNT AS COMP-3, WHICH
+000460*        IS ARBITRARY BINARY DATA -- LINE SEQUENTIAL TREATS THE
+000470*        RECORD AS NEWLINE-DELIMITED TEXT AND IS NOT SAFE FOR
+000480*        THAT. CB3H-INBOUND-FILE-BIN GIVES THAT FORMAT A FIXED-
+000490*        LENGTH BINARY-SAFE READ OF THE SAME PHYSICAL FILE.
+000500     SELECT CB3H-INBOUND-FILE ASSIGN TO CB3H-INBOUND-FILENAME
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS CB3H-INBOUND-STATUS.
+000530
+000540     SELECT CB3H-INBOUND-FILE-BIN ASSIGN TO CB3H-INBOUND-FILENAME
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS CB3H-INBOUND-STATUS.
+000570
+000580     SELECT CB3H-MANIFEST-FILE ASSIGN TO CB3H-MANIFEST-FILENAME
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS CB3H-MANIFEST-STATUS.
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  CB3H-INBOUND-FILE.
+000640 COPY CB3REC.
+000650 COPY CB3RTYP.
+000660
+000670 FD  CB3H-INBOUND-FILE-BIN
+000680     RECORD CONTAINS 80 CHARACTERS.
+000690 01  CB3H-INBOUND-BIN-RECORD    PIC X(80).
+000700
+000710 FD  CB3H-MANIFEST-FILE
+000720     RECORD CONTAINS 160 CHARACTERS.
+000730 01  CB3H-MANIFEST-RECORD       PIC X(160).
+000740 WORKING-STORAGE SECTION.
+000750*----------------------------------------------------------------
+000760*    01  CB3H-SWITCHES        -- RUN SWITCHES.
+000770*----------------------------------------------------------------
+000780 01  CB3H-SWITCHES.
+000790     05  CB3H-INBOUND-STATUS     PIC X(02) VALUE SPACES.
+000800         88  CB3H-INBOUND-OK             VALUE "00".
+000810         88  CB3H-INBOUND-EOF            VALUE "10".
+000820     05  CB3H-MANIFEST-STATUS    PIC X(02) VALUE SPACES.
+000830         88  CB3H-MANIFEST-OK            VALUE "00".
+000840     05  CB3H-FILE-OPENED-SW     PIC X(01) VALUE "N".
+000850         88  CB3H-FILE-IS-OPEN           VALUE "Y".
+000860     05  CB3H-BIN-MODE-SW        PIC X(01) VALUE "N".
+000870         88  CB3H-BIN-MODE               VALUE "Y".
+000880     05  CB3H-TRAILER-SW         PIC X(01) VALUE "N".
+000890         88  CB3H-IS-TRAILER             VALUE "Y".
+000900*----------------------------------------------------------------
+000910*    01  CB3H-COUNTERS        -- RUN COUNTERS.
+000920*----------------------------------------------------------------
+000930 01  CB3H-COUNTERS.
+000940     05  CB3H-RECORD-NBR         PIC 9(08) COMP VALUE ZERO.
+000950*----------------------------------------------------------------
+000960*    01  CB3H-TRAILER         -- SENDER'S EXPECTED-DIGEST RECORD.
+000970*----------------------------------------------------------------
+000980 01  CB3H-TRAILER.
+000990     05  CB3H-TRAILER-MARKER     PIC X(03) VALUE "TRL".
+001000     05  CB3H-TRAILER-HASH       PIC X(64) VALUE SPACES.
+001010 01  CB3H-TRAILER-CHECK-BYTES    PIC X(03).
+001020*----------------------------------------------------------------
+001030*    01  CB3H-XLATE-TABLES    -- EBCDIC-TO-ASCII TRANSLATE PAIRS
+001040*        FOR THE CHARACTERS THIS FAMILY OF FEEDS ACTUALLY USES
+001050*        (SPACE, A-Z, a-z, 0-9). USED TO NORMALIZE AN EBCDIC
+001060*        FIXED-WIDTH DETAIL RECORD'S TEXT FIELDS BEFORE HASHING.
+001070*----------------------------------------------------------------
+001080 01  CB3H-XLATE-TABLES.
+001090     05  CB3H-ASCII-CHARS.
+001100         10  FILLER  PIC X(27) VALUE
+001110             " ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+001120         10  FILLER  PIC X(26) VALUE
+001130             "abcdefghijklmnopqrstuvwxyz".
+001140         10  FILLER  PIC X(10) VALUE
+001150             "0123456789".
+001160     05  CB3H-EBCDIC-CHARS.
+001170         10  FILLER  PIC X(20) VALUE
+001180             X"40C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2".
+001190         10  FILLER  PIC X(20) VALUE
+001200             X"E3E4E5E6E7E8E981828384858687888991929394".
+001210         10  FILLER  PIC X(20) VALUE
+001220             X"9596979899A2A3A4A5A6A7A8A9F0F1F2F3F4F5F6".
+001230         10  FILLER  PIC X(03) VALUE X"F7F8F9".
+001240*----------------------------------------------------------------
+001250*    01  CB3H-NORMALIZED-RECORD -- CANONICAL TEXT SHAPE EVERY
+001260*        DETAIL RECORD IS REDUCED TO BEFORE IT IS HASHED. FOR A
+001270*        PLAIN FLAT-TEXT RECORD THIS IS A BYTE-FOR-BYTE COPY. THE
+001280*        DESCRIPTION IS SIZED TO THE WIDEST SOURCE FORMAT'S
+001290*        DESCRIPTION (CB3-PKD-DESCRIPTION, CB3RTYP) SO NO FORMAT'S
+001300*        CONTENT IS TRUNCATED BEFORE IT ENTERS THE HASH CHAIN, AND
+001310*        THE AMOUNT IS SIGNED SO A DEBIT AND A CREDIT OF THE SAME
+001320*        MAGNITUDE NORMALIZE TO DIFFERENT CANONICAL RECORDS.
+001330*----------------------------------------------------------------
+001340 01  CB3H-NORMALIZED-RECORD.
+001350     05  CB3H-NORM-ACCOUNT-NBR   PIC X(10).
+001360     05  CB3H-NORM-AMOUNT        PIC S9(10)V99.
+001370     05  CB3H-NORM-DESCRIPTION   PIC X(64).
+001380 01  CB3H-WORK-AMOUNT-TEXT       PIC X(12).
+001381*        NUMERIC VIEW OF THE SAME 12 BYTES, ONCE TRANSLATED TO
+001382*        THE NATIVE CODE PAGE, SO THE MOVE INTO CB3H-NORM-AMOUNT
+001383*        ALIGNS ON THE V99 DECIMAL POINT INSTEAD OF TREATING THE
+001384*        TEXT AS A 12-DIGIT INTEGER.
+001385 01  CB3H-WORK-AMOUNT-NUM REDEFINES CB3H-WORK-AMOUNT-TEXT
+001386                               PIC 9(10)V99.
+001390*----------------------------------------------------------------
+001400*    01  CB3H-CHAIN-BUFFERS   -- ROLLING AGGREGATE-HASH INPUT.
+001410*        THE "-RAW" GROUPS REDEFINE THE SAME STORAGE AT THE
+001420*        ORIGINAL 80-BYTE RECORD WIDTH SO A PLAIN FLAT-TEXT
+001430*        RECORD IS CHAINED AT EXACTLY THE SAME LENGTH AS BEFORE
+001440*        THE WIDER, SIGNED CANONICAL SHAPE WAS ADDED FOR THE
+001450*        EBCDIC AND PACKED FORMATS -- AN EXISTING FEED'S DIGESTS
+001460*        DO NOT CHANGE.
+001470*----------------------------------------------------------------
+001480 01  CB3H-CHAIN-BUFFERS.
+001490     05  CB3H-SHA2-CHAIN-IN.
+001500         10  CB3H-SHA2-CHAIN-PRIOR    PIC X(64) VALUE SPACES.
+001510         10  CB3H-SHA2-CHAIN-RECORD   PIC X(86) VALUE SPACES.
+001520     05  CB3H-SHA2-CHAIN-IN-RAW REDEFINES CB3H-SHA2-CHAIN-IN.
+001530         10  CB3H-SHA2-CHAIN-RAW-PRIOR  PIC X(64).
+001540         10  CB3H-SHA2-CHAIN-RAW-RECORD PIC X(80).
+001550     05  CB3H-SHA1-CHAIN-IN.
+001560         10  CB3H-SHA1-CHAIN-PRIOR    PIC X(40) VALUE SPACES.
+001570         10  CB3H-SHA1-CHAIN-RECORD   PIC X(86) VALUE SPACES.
+001580     05  CB3H-SHA1-CHAIN-IN-RAW REDEFINES CB3H-SHA1-CHAIN-IN.
+001590         10  CB3H-SHA1-CHAIN-RAW-PRIOR  PIC X(40).
+001600         10  CB3H-SHA1-CHAIN-RAW-RECORD PIC X(80).
+001610*----------------------------------------------------------------
+001620*    01  CB3H-RECORD-HASHES   -- PER-RECORD DIGEST WORK AREA.
+001630*----------------------------------------------------------------
+001640 01  CB3H-RECORD-HASHES.
+001650     05  CB3H-RECORD-SHA2         PIC X(64) VALUE SPACES.
+001660     05  CB3H-RECORD-SHA1         PIC X(40) VALUE SPACES.
+001670*----------------------------------------------------------------
+001680*    01  CB3H-MANIFEST-LINE   -- MANIFEST DETAIL LAYOUT.
+001690*----------------------------------------------------------------
+001700 01  CB3H-MANIFEST-LINE.
+001710     05  CB3H-ML-RECORD-NBR       PIC Z(07)9.
+001720     05  FILLER                   PIC X(01) VALUE SPACE.
+001730     05  CB3H-ML-SHA2             PIC X(64).
+001740     05  FILLER                   PIC X(01) VALUE SPACE.
+001750     05  CB3H-ML-SHA1             PIC X(40).
+001760 LINKAGE SECTION.
+001770*----------------------------------------------------------------
+001780*    01  CB3H-PARM            -- CALLER'S PARAMETER AREA.
+001790*----------------------------------------------------------------
+001800 01  CB3H-PARM.
+001810     05  CB3H-INBOUND-FILENAME    PIC X(80).
+001820     05  CB3H-MANIFEST-FILENAME   PIC X(80).
+001830     05  CB3H-AGGREGATE-SHA2      PIC X(64).
+001840     05  CB3H-AGGREGATE-SHA1      PIC X(40).
+001850     05  CB3H-EXPECTED-HASH       PIC X(64).
+001860     05  CB3H-RECORD-COUNT        PIC 9(08) COMP.
+001870     05  CB3H-P-RECORD-FORMAT     PIC X(01).
+001880         88  CB3H-FORMAT-FLAT-TEXT       VALUE SPACE "T".
+001890         88  CB3H-FORMAT-EBCDIC-FIXED    VALUE "E".
+001900         88  CB3H-FORMAT-PACKED-MIXED    VALUE "P".
+001910     05  CB3H-RETURN-CODE         PIC S9(04) COMP.
+001920         88  CB3H-RC-OK                  VALUE ZERO.
+001930         88  CB3H-RC-FILE-ERROR          VALUE 8.
+001940 PROCEDURE DIVISION USING CB3H-PARM.
+001950*----------------------------------------------------------------
+001960* 0000-MAINLINE -- TOP-LEVEL CONTROL FLOW.
+001970*----------------------------------------------------------------
+001980 0000-MAINLINE.
+001990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002000     PERFORM 2000-OPEN-FILES THRU 2000-EXIT.
+002010     IF CB3H-RC-OK
+002020         PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+002030             UNTIL CB3H-INBOUND-EOF
+002040     END-IF.
+002050     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+002060     MOVE CB3H-SHA2-CHAIN-PRIOR TO CB3H-AGGREGATE-SHA2.
+002070     MOVE CB3H-SHA1-CHAIN-PRIOR TO CB3H-AGGREGATE-SHA1.
+002080     MOVE CB3H-TRAILER-HASH     TO CB3H-EXPECTED-HASH.
+002090     MOVE CB3H-RECORD-NBR       TO CB3H-RECORD-COUNT.
+002100     GOBACK.
+002110 0000-EXIT.
+002120     EXIT.
+002130*----------------------------------------------------------------
+002140* 1000-INITIALIZE -- SET UP FOR THE RUN.
+002150*----------------------------------------------------------------
+002160 1000-INITIALIZE.
+002170     MOVE ZERO   TO CB3H-RETURN-CODE
+002180                    CB3H-RECORD-NBR.
+002190     MOVE SPACES TO CB3H-SHA2-CHAIN-PRIOR
+002200                    CB3H-SHA1-CHAIN-PRIOR.
+002210 1000-EXIT.
+002220     EXIT.
+002230*----------------------------------------------------------------
+002240* 2000-OPEN-FILES -- OPEN THE INBOUND AND MANIFEST FILES.
+002250*----------------------------------------------------------------
+002260 2000-OPEN-FILES.
+002270     IF CB3H-FORMAT-PACKED-MIXED
+002280         MOVE "Y" TO CB3H-BIN-MODE-SW
+002290         OPEN INPUT CB3H-INBOUND-FILE-BIN
+002300     ELSE
+002310         OPEN INPUT CB3H-INBOUND-FILE
+002320     END-IF.
+002330     IF NOT CB3H-INBOUND-OK
+002340         MOVE 8 TO CB3H-RETURN-CODE
+002350         GO TO 2000-EXIT
+002360     END-IF.
+002370     OPEN OUTPUT CB3H-MANIFEST-FILE.
+002380     IF NOT CB3H-MANIFEST-OK
+002390         MOVE 8 TO CB3H-RETURN-CODE
+002400         PERFORM 8100-CLOSE-INBOUND THRU 8100-EXIT
+002410         GO TO 2000-EXIT
+002420     END-IF.
+002430     MOVE "Y" TO CB3H-FILE-OPENED-SW.
+002440     PERFORM 3900-READ-INBOUND THRU 3900-EXIT.
+002450 2000-EXIT.
+002460     EXIT.
+002470*----------------------------------------------------------------
+002480* 3000-PROCESS-RECORD -- HASH ONE DATA RECORD, OR CAPTURE THE
+002490*     TRAILER'S EXPECTED DIGEST WHEN THE RECORD IS A TRAILER.
+002500*----------------------------------------------------------------
+002510 3000-PROCESS-RECORD.
+002520     PERFORM 3010-TEST-TRAILER THRU 3010-EXIT.
+002530     IF CB3H-IS-TRAILER
+002540         PERFORM 3700-CAPTURE-TRAILER THRU 3700-EXIT
+002550     ELSE
+002560         PERFORM 3100-HASH-RECORD THRU 3100-EXIT
+002570     END-IF.
+002580     PERFORM 3900-READ-INBOUND THRU 3900-EXIT.
+002590 3000-EXIT.
+002600     EXIT.
+002610*----------------------------------------------------------------
+002620* 3010-TEST-TRAILER -- DECIDE WHETHER THE CURRENT RECORD IS THE
+002630*     SENDER'S TRAILER. THE MARKER LITERAL COMPILES IN THE SHOP'S
+002640*     NATIVE CODE PAGE, SO A FIXED-WIDTH EBCDIC FEED'S GENUINELY
+002650*     EBCDIC "TRL" IS TRANSLATED THROUGH THE SAME TABLE 3050-
+002660*     NORMALIZE-RECORD USES BEFORE THE COMPARISON IS MADE.
+002670*----------------------------------------------------------------
+002680 3010-TEST-TRAILER.
+002690     MOVE CB3-RECORD-DATA(1:3) TO CB3H-TRAILER-CHECK-BYTES.
+002700     IF CB3H-FORMAT-EBCDIC-FIXED
+002710         INSPECT CB3H-TRAILER-CHECK-BYTES
+002720             CONVERTING CB3H-EBCDIC-CHARS TO CB3H-ASCII-CHARS
+002730     END-IF.
+002740     IF CB3H-TRAILER-CHECK-BYTES = CB3H-TRAILER-MARKER
+002750         MOVE "Y" TO CB3H-TRAILER-SW
+002760     ELSE
+002770         MOVE "N" TO CB3H-TRAILER-SW
+002780     END-IF.
+002790 3010-EXIT.
+002800     EXIT.
+002810*----------------------------------------------------------------
+002820* 3100-HASH-RECORD -- HASH ONE DATA RECORD AND ROLL IT INTO THE
+002830*     AGGREGATE DIGEST CHAIN.
+002840*----------------------------------------------------------------
+002850 3100-HASH-RECORD.
+002860     ADD 1 TO CB3H-RECORD-NBR.
+002870     PERFORM 3050-NORMALIZE-RECORD THRU 3050-EXIT.
+002880     EVALUATE TRUE
+002890         WHEN CB3H-FORMAT-EBCDIC-FIXED
+002900         WHEN CB3H-FORMAT-PACKED-MIXED
+002910             PERFORM 3060-HASH-NORMALIZED THRU 3060-EXIT
+002920         WHEN OTHER
+002930             PERFORM 3070-HASH-RAW THRU 3070-EXIT
+002940     END-EVALUATE.
+002950     PERFORM 3800-WRITE-MANIFEST THRU 3800-EXIT.
+002960 3100-EXIT.
+002970     EXIT.
+002980*----------------------------------------------------------------
+002990* 3050-NORMALIZE-RECORD -- REDUCE THE CURRENT DETAIL RECORD TO A
+003000*     CANONICAL TEXT SHAPE (ACCOUNT NUMBER, AMOUNT, DESCRIPTION)
+003010*     BEFORE HASHING, SO A FIXED-WIDTH EBCDIC RECORD OR A RECORD
+003020*     WITH A COMP-3 AMOUNT PRODUCES THE SAME DIGEST AS A PLAIN
+003030*     FLAT-TEXT RECORD CARRYING THE SAME LOGICAL CONTENT. A PLAIN
+003040*     FLAT-TEXT RECORD NEEDS NO CONVERSION AND IS HASHED AT ITS
+003050*     ORIGINAL WIDTH BY 3070-HASH-RAW INSTEAD, SO THIS PARAGRAPH
+003060*     HAS NOTHING TO DO FOR THAT FORMAT.
+003070*----------------------------------------------------------------
+003080 3050-NORMALIZE-RECORD.
+003090     EVALUATE TRUE
+003100         WHEN CB3H-FORMAT-EBCDIC-FIXED
+003110             MOVE CB3-EFW-ACCOUNT-NBR TO CB3H-NORM-ACCOUNT-NBR
+003120             INSPECT CB3H-NORM-ACCOUNT-NBR
+003130                 CONVERTING CB3H-EBCDIC-CHARS TO CB3H-ASCII-CHARS
+003140             MOVE CB3-EFW-AMOUNT-TEXT TO CB3H-WORK-AMOUNT-TEXT
+003150             INSPECT CB3H-WORK-AMOUNT-TEXT
+003160                 CONVERTING CB3H-EBCDIC-CHARS TO CB3H-ASCII-CHARS
+003170             MOVE CB3H-WORK-AMOUNT-NUM  TO CB3H-NORM-AMOUNT
+003180             MOVE CB3-EFW-DESCRIPTION TO CB3H-NORM-DESCRIPTION
+003190             INSPECT CB3H-NORM-DESCRIPTION
+003200                 CONVERTING CB3H-EBCDIC-CHARS TO CB3H-ASCII-CHARS
+003210         WHEN CB3H-FORMAT-PACKED-MIXED
+003220             MOVE CB3-PKD-ACCOUNT-NBR TO CB3H-NORM-ACCOUNT-NBR
+003230             MOVE CB3-PKD-AMOUNT      TO CB3H-NORM-AMOUNT
+003240             MOVE CB3-PKD-DESCRIPTION TO CB3H-NORM-DESCRIPTION
+003250         WHEN OTHER
+003260             CONTINUE
+003270     END-EVALUATE.
+003280 3050-EXIT.
+003290     EXIT.
+003300*----------------------------------------------------------------
+003310* 3060-HASH-NORMALIZED -- HASH THE WIDE CANONICAL RECORD BUILT BY
+003320*     3050-NORMALIZE-RECORD FOR AN EBCDIC OR PACKED-FORMAT FEED.
+003330*----------------------------------------------------------------
+003340 3060-HASH-NORMALIZED.
+003350     CALL "C$SHA256" USING BY REFERENCE CB3H-NORMALIZED-RECORD
+003360                           BY REFERENCE CB3H-RECORD-SHA2.
+003370     CALL "C$SHA1"   USING BY REFERENCE CB3H-NORMALIZED-RECORD
+003380                           BY REFERENCE CB3H-RECORD-SHA1.
+003390     MOVE CB3H-NORMALIZED-RECORD TO CB3H-SHA2-CHAIN-RECORD.
+003400     CALL "C$SHA256" USING BY REFERENCE CB3H-SHA2-CHAIN-IN
+003410                           BY REFERENCE CB3H-SHA2-CHAIN-PRIOR.
+003420     MOVE CB3H-NORMALIZED-RECORD TO CB3H-SHA1-CHAIN-RECORD.
+003430     CALL "C$SHA1"   USING BY REFERENCE CB3H-SHA1-CHAIN-IN
+003440                           BY REFERENCE CB3H-SHA1-CHAIN-PRIOR.
+003450 3060-EXIT.
+003460     EXIT.
+003470*----------------------------------------------------------------
+003480* 3070-HASH-RAW -- HASH A PLAIN FLAT-TEXT RECORD AT ITS ORIGINAL
+003490*     80-BYTE WIDTH, UNCHANGED FROM BEFORE THE WIDER CANONICAL
+003500*     SHAPE WAS ADDED, SO AN EXISTING FEED'S DIGESTS DO NOT MOVE.
+003510*----------------------------------------------------------------
+003520 3070-HASH-RAW.
+003530     CALL "C$SHA256" USING BY REFERENCE CB3-RECORD-DATA
+003540                           BY REFERENCE CB3H-RECORD-SHA2.
+003550     CALL "C$SHA1"   USING BY REFERENCE CB3-RECORD-DATA
+003560                           BY REFERENCE CB3H-RECORD-SHA1.
+003570     MOVE CB3-RECORD-DATA TO CB3H-SHA2-CHAIN-RAW-RECORD.
+003580     CALL "C$SHA256" USING BY REFERENCE CB3H-SHA2-CHAIN-IN-RAW
+003590                           BY REFERENCE CB3H-SHA2-CHAIN-RAW-PRIOR.
+003600     MOVE CB3-RECORD-DATA TO CB3H-SHA1-CHAIN-RAW-RECORD.
+003610     CALL "C$SHA1"   USING BY REFERENCE CB3H-SHA1-CHAIN-IN-RAW
+003620                           BY REFERENCE CB3H-SHA1-CHAIN-RAW-PRIOR.
+003630 3070-EXIT.
+003640     EXIT.
+003650*----------------------------------------------------------------
+003660* 3700-CAPTURE-TRAILER -- SAVE THE SENDER'S EXPECTED DIGEST FOR
+003670*     THE CALLER TO RECONCILE AGAINST.
+003680*----------------------------------------------------------------
+003690 3700-CAPTURE-TRAILER.
+003700     MOVE CB3-RECORD-DATA(4:64) TO CB3H-TRAILER-HASH.
+003710 3700-EXIT.
+003720     EXIT.
+003730*----------------------------------------------------------------
+003740* 3800-WRITE-MANIFEST -- LOG THE PER-RECORD DIGEST FOR SPOT
+003750*     CHECKING AGAINST A SAMPLE OF RECORDS.
+003760*----------------------------------------------------------------
+003770 3800-WRITE-MANIFEST.
+003780     MOVE CB3H-RECORD-NBR TO CB3H-ML-RECORD-NBR.
+003790     MOVE CB3H-RECORD-SHA2 TO CB3H-ML-SHA2.
+003800     MOVE CB3H-RECORD-SHA1 TO CB3H-ML-SHA1.
+003810     WRITE CB3H-MANIFEST-RECORD FROM CB3H-MANIFEST-LINE.
+003820 3800-EXIT.
+003830     EXIT.
+003840*----------------------------------------------------------------
+003850* 3900-READ-INBOUND -- READ THE NEXT INBOUND RECORD.
+003860*----------------------------------------------------------------
+003870 3900-READ-INBOUND.
+003880     IF CB3H-BIN-MODE
+003890         READ CB3H-INBOUND-FILE-BIN
+003900             AT END
+003910                 MOVE "10" TO CB3H-INBOUND-STATUS
+003920         END-READ
+003930         IF CB3H-INBOUND-OK
+003940             MOVE CB3H-INBOUND-BIN-RECORD TO CB3-TRANS-RECORD
+003950         END-IF
+003960     ELSE
+003970         READ CB3H-INBOUND-FILE
+003980             AT END
+003990                 MOVE "10" TO CB3H-INBOUND-STATUS
+004000         END-READ
+004010     END-IF.
+004020 3900-EXIT.
+004030     EXIT.
+004040*----------------------------------------------------------------
+004050* 8000-CLOSE-FILES -- CLOSE WHATEVER WAS OPENED.
+004060*----------------------------------------------------------------
+004070 8000-CLOSE-FILES.
+004080     IF CB3H-FILE-IS-OPEN
+004090         PERFORM 8100-CLOSE-INBOUND THRU 8100-EXIT
+004100         CLOSE CB3H-MANIFEST-FILE
+004110     END-IF.
+004120 8000-EXIT.
+004130     EXIT.
+004140*----------------------------------------------------------------
+004150* 8100-CLOSE-INBOUND -- CLOSE WHICHEVER INBOUND FILE-CONTROL
+004160*     ENTRY THIS RUN OPENED.
+004170*----------------------------------------------------------------
+004180 8100-CLOSE-INBOUND.
+004190     IF CB3H-BIN-MODE
+004200         CLOSE CB3H-INBOUND-FILE-BIN
+004210     ELSE
+004220         CLOSE CB3H-INBOUND-FILE
+004230     END-IF.
+004240 8100-EXIT.
+004250     EXIT.
