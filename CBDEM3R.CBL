@@ -0,0 +1,145 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBDEM3R.
+000030 AUTHOR.        D L HOLLOWAY.
+000040 INSTALLATION.  DATA CONTROL - FILE INTEGRITY GROUP.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* CBDEM3R -- HASH-CHECK RESTART CHECKPOINT KEEPER.
+000090*
+000100* KEEPS ONE ROW PER FILE CONFIRMED GOOD WITHIN A GIVEN JOB-ID
+000110* (SEE CB3RREC). CALLERS QUERY (FUNCTION "Q") BEFORE RE-HASHING A
+000120* FILE ON RESTART, AND WRITE (FUNCTION "W") AFTER A FILE COMES
+000130* BACK CONFIRMED GOOD, SO AN ABEND PARTWAY THROUGH A BATCH OF
+000140* INBOUND FILES DOES NOT COST A RE-VERIFY OF FILES ALREADY DONE.
+000150*----------------------------------------------------------------
+000160* MODIFICATION HISTORY.
+000170*   08/08/2026  DLH  ORIGINAL VERSION.
+000180*----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.   IBM-370.
+000220 OBJECT-COMPUTER.   IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CB3R-CHECKPOINT-FILE ASSIGN TO CB3RCKPF
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS CB3R-CHECKPOINT-KEY
+000290         FILE STATUS IS CB3R-CKPT-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  CB3R-CHECKPOINT-FILE.
+000330 COPY CB3RREC.
+000340 WORKING-STORAGE SECTION.
+000350*----------------------------------------------------------------
+000360*    01  CB3R-SWITCHES        -- RUN SWITCHES.
+000370*----------------------------------------------------------------
+000380 01  CB3R-SWITCHES.
+000390     05  CB3R-CKPT-STATUS        PIC X(02) VALUE SPACES.
+000400         88  CB3R-CKPT-OK                VALUE "00".
+000410         88  CB3R-CKPT-NOTFOUND         VALUE "23".
+000420         88  CB3R-CKPT-DUPLICATE        VALUE "22".
+000430         88  CB3R-CKPT-NEW-FILE         VALUE "35".
+000440     05  CB3R-FILE-OPENED-SW     PIC X(01) VALUE "N".
+000450         88  CB3R-FILE-IS-OPEN          VALUE "Y".
+000460 LINKAGE SECTION.
+000470*----------------------------------------------------------------
+000480*    01  CB3R-PARM            -- CALLER'S PARAMETER AREA.
+000490*----------------------------------------------------------------
+000500 01  CB3R-PARM.
+000510     05  CB3R-P-FUNCTION         PIC X(01).
+000520         88  CB3R-P-FN-QUERY             VALUE "Q".
+000530         88  CB3R-P-FN-WRITE             VALUE "W".
+000540     05  CB3R-P-JOB-ID           PIC X(08).
+000550     05  CB3R-P-FILENAME         PIC X(80).
+000560     05  CB3R-P-CKPT-DATE        PIC 9(08).
+000570     05  CB3R-P-CKPT-TIME        PIC 9(08).
+000580     05  CB3R-P-FOUND            PIC X(01).
+000590         88  CB3R-P-CKPT-FOUND           VALUE "Y".
+000600         88  CB3R-P-CKPT-NOT-FOUND       VALUE "N".
+000610     05  CB3R-P-RETURN-CODE      PIC S9(04) COMP.
+000620         88  CB3R-P-RC-OK                VALUE ZERO.
+000630         88  CB3R-P-RC-FILE-ERROR        VALUE 8.
+000640 PROCEDURE DIVISION USING CB3R-PARM.
+000650*----------------------------------------------------------------
+000660* 0000-MAINLINE -- TOP-LEVEL CONTROL FLOW.
+000670*----------------------------------------------------------------
+000680 0000-MAINLINE.
+000690     MOVE ZERO TO CB3R-P-RETURN-CODE.
+000700     MOVE "N"  TO CB3R-P-FOUND.
+000710     PERFORM 1000-OPEN-CKPT-FILE THRU 1000-EXIT.
+000720     IF CB3R-P-RC-OK
+000730         EVALUATE TRUE
+000740             WHEN CB3R-P-FN-QUERY
+000750                 PERFORM 2000-QUERY-CHECKPOINT THRU 2000-EXIT
+000760             WHEN CB3R-P-FN-WRITE
+000770                 PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+000780         END-EVALUATE
+000790     END-IF.
+000800     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+000810     GOBACK.
+000820 0000-EXIT.
+000830     EXIT.
+000840*----------------------------------------------------------------
+000850* 1000-OPEN-CKPT-FILE -- OPEN THE CHECKPOINT FILE, CREATING IT
+000860*     THE FIRST TIME IT IS EVER USED.
+000870*----------------------------------------------------------------
+000880 1000-OPEN-CKPT-FILE.
+000890     OPEN I-O CB3R-CHECKPOINT-FILE.
+000900     IF CB3R-CKPT-NEW-FILE
+000910         OPEN OUTPUT CB3R-CHECKPOINT-FILE
+000920         CLOSE CB3R-CHECKPOINT-FILE
+000930         OPEN I-O CB3R-CHECKPOINT-FILE
+000940     END-IF.
+000950     IF NOT CB3R-CKPT-OK
+000960         MOVE 8 TO CB3R-P-RETURN-CODE
+000970         GO TO 1000-EXIT
+000980     END-IF.
+000990     MOVE "Y" TO CB3R-FILE-OPENED-SW.
+001000 1000-EXIT.
+001010     EXIT.
+001020*----------------------------------------------------------------
+001030* 2000-QUERY-CHECKPOINT -- REPORT WHETHER THIS JOB-ID / FILENAME
+001040*     COMBINATION WAS ALREADY CONFIRMED GOOD ON AN EARLIER PASS.
+001050*----------------------------------------------------------------
+001060 2000-QUERY-CHECKPOINT.
+001070     MOVE CB3R-P-JOB-ID   TO CB3R-KEY-JOB-ID.
+001080     MOVE CB3R-P-FILENAME TO CB3R-KEY-FILENAME.
+001090     READ CB3R-CHECKPOINT-FILE.
+001100     IF CB3R-CKPT-OK AND CB3R-CKPT-COMPLETE
+001110         MOVE "Y" TO CB3R-P-FOUND
+001120     ELSE
+001130         MOVE "N" TO CB3R-P-FOUND
+001140     END-IF.
+001150 2000-EXIT.
+001160     EXIT.
+001170*----------------------------------------------------------------
+001180* 3000-WRITE-CHECKPOINT -- RECORD THIS JOB-ID / FILENAME
+001190*     COMBINATION AS CONFIRMED GOOD. AN EXISTING ROW (E.G. THE
+001200*     RESTART ITSELF RE-CONFIRMING A FILE) IS REWRITTEN IN PLACE.
+001210*----------------------------------------------------------------
+001220 3000-WRITE-CHECKPOINT.
+001230     MOVE CB3R-P-JOB-ID    TO CB3R-KEY-JOB-ID.
+001240     MOVE CB3R-P-FILENAME  TO CB3R-KEY-FILENAME.
+001250     MOVE CB3R-P-CKPT-DATE TO CB3R-CHECKPOINT-DATE.
+001260     MOVE CB3R-P-CKPT-TIME TO CB3R-CHECKPOINT-TIME.
+001270     MOVE "C"              TO CB3R-CHECKPOINT-STATUS.
+001280     WRITE CB3R-CHECKPOINT-RECORD.
+001290     IF CB3R-CKPT-DUPLICATE
+001300         REWRITE CB3R-CHECKPOINT-RECORD
+001310     END-IF.
+001320     IF NOT CB3R-CKPT-OK
+001330         MOVE 8 TO CB3R-P-RETURN-CODE
+001340     END-IF.
+001350 3000-EXIT.
+001360     EXIT.
+001370*----------------------------------------------------------------
+001380* 8000-CLOSE-FILES -- CLOSE THE CHECKPOINT FILE IF IT WAS OPENED.
+001390*----------------------------------------------------------------
+001400 8000-CLOSE-FILES.
+001410     IF CB3R-FILE-IS-OPEN
+001420         CLOSE CB3R-CHECKPOINT-FILE
+001430     END-IF.
+001440 8000-EXIT.
+001450     EXIT.
