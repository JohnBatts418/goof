@@ -0,0 +1,479 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBDEM3D.
+000030 AUTHOR.        D L HOLLOWAY.
+000040 INSTALLATION.  DATA CONTROL - FILE INTEGRITY GROUP.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* CBDEM3D -- NIGHTLY FILE-RECEIPT INTEGRITY CHECK, BATCH DRIVER.
+000090*
+000100* READS A CONTROL FILE LISTING ALL OF THE MORNING'S INBOUND
+000110* FILES (ONE LINE PER FILE, PLUS ITS EXPECTED DIGEST -- SEE
+000120* CB3DREC) AND RUNS EACH ONE THROUGH THE SAME HASH, RECONCILE,
+000130* ALERT, AUDIT, REPORT AND CHECKPOINT LOGIC AS CBDEM3 DOES FOR A
+000140* SINGLE FILE, ALL UNDER ONE SHARED JOB-ID AND ONE JOB STEP.
+000150* ADDING OR DROPPING A PARTNER FILE FROM THE MORNING CHECK IS
+000160* THEN A CONTROL-FILE EDIT INSTEAD OF A JCL CHANGE, AND A 40-FILE
+000170* MORNING WINDOW PRODUCES ONE CONTINUOUS REPORT AND ONE RESTART
+000180* CHECKPOINT TRAIL INSTEAD OF FORTY SEPARATE ONES.
+000190*
+000200* CBDEM3'S PER-FILE ORCHESTRATION AND THIS PROGRAM'S ARE KEPT AS
+000210* SEPARATE PARAGRAPH SETS -- BOTH CALL THE SAME CBDEM3H, CBDEM3A,
+000220* CBDEM3P, CBDEM3R AND CBDEM3C SUBPROGRAMS, WHICH IS WHERE THE
+000230* ACTUAL WORK AND THE HOUSE RECORD LAYOUTS LIVE.
+000240*
+000250* THE CONTROL FILE'S EXPECTED-HASH COLUMN IS THIS RUN'S
+000260* AUTHORITATIVE VALUE FOR A FILE WHEN IT IS SUPPLIED, SINCE THE
+000270* ANALYST WHO BUILT THE CONTROL FILE ALREADY KNOWS WHAT THE
+000280* SENDER PROMISED. A BLANK EXPECTED-HASH COLUMN FALLS BACK TO THE
+000290* FILE'S OWN TRAILER RECORD, EXACTLY AS A SINGLE-FILE CBDEM3 RUN
+000300* RECONCILES.
+000310*----------------------------------------------------------------
+000320* MODIFICATION HISTORY.
+000330*   08/08/2026  DLH  ORIGINAL VERSION.
+000340*----------------------------------------------------------------
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.   IBM-370.
+000380 OBJECT-COMPUTER.   IBM-370.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT CB3D-CONTROL-FILE ASSIGN TO CB3D-CTLFILE-NAME
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS CB3D-CTL-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  CB3D-CONTROL-FILE.
+000470 COPY CB3DREC.
+000480 WORKING-STORAGE SECTION.
+000490*----------------------------------------------------------------
+000500*    01  CB3D-SWITCHES        -- RUN SWITCHES AND RETURN CODES.
+000510*----------------------------------------------------------------
+000520 01  CB3D-SWITCHES.
+000530     05  CB3D-CTL-STATUS         PIC X(02) VALUE SPACES.
+000540         88  CB3D-CTL-OK                 VALUE "00".
+000550         88  CB3D-CTL-EOF                VALUE "10".
+000560     05  CB3D-CTL-OPENED-SW      PIC X(01) VALUE "N".
+000570         88  CB3D-CTL-IS-OPEN            VALUE "Y".
+000580     05  CB3D-RETURN-CODE        PIC S9(04) COMP VALUE ZERO.
+000590         88  CB3D-RC-OK                  VALUE ZERO.
+000600         88  CB3D-RC-HASH-MISMATCH       VALUE 4.
+000610         88  CB3D-RC-FILE-ERROR          VALUE 8.
+000620     05  CB3D-BATCH-RC           PIC S9(04) COMP VALUE ZERO.
+000630*----------------------------------------------------------------
+000640*    01  CB3D-CONTROL-CARD    -- SYSIN CONTROL CARD, ONE PER RUN.
+000650*----------------------------------------------------------------
+000660 01  CB3D-CONTROL-CARD.
+000670     05  CB3D-JOB-ID             PIC X(08).
+000680     05  CB3D-STEP-ID            PIC X(08).
+000690     05  CB3D-CTLFILE-NAME       PIC X(80).
+000700*----------------------------------------------------------------
+000710*    01  CB3D-HASH-RESULTS    -- DIGEST VALUES FOR THE CURRENT
+000720*        FILE, PRIMARY + LEGACY.
+000730*----------------------------------------------------------------
+000740 01  CB3D-HASH-RESULTS.
+000750     05  CB3D-ALGORITHM-PRIMARY  PIC X(10) VALUE "SHA-256".
+000760     05  CB3D-SHA2-HASH          PIC X(64) VALUE SPACES.
+000770     05  CB3D-ALGORITHM-LEGACY   PIC X(10) VALUE "SHA-1".
+000780     05  CB3D-SHA1-HASH          PIC X(40) VALUE SPACES.
+000790     05  CB3D-RECORD-COUNT       PIC 9(08) COMP VALUE ZERO.
+000800*----------------------------------------------------------------
+000810*    01  CB3D-MANIFEST-FILENAME -- PER-FILE MANIFEST NAME, BUILT
+000820*        FROM THE INBOUND FILE NAME SO ONE FILE'S PER-RECORD
+000830*        MANIFEST DOES NOT OVERWRITE ANOTHER'S WITHIN THE SAME
+000840*        BATCH.
+000850*----------------------------------------------------------------
+000860 01  CB3D-MANIFEST-FILENAME      PIC X(80).
+000870*----------------------------------------------------------------
+000880*    01  CB3H-PARM-AREA       -- PARAMETER AREA PASSED TO CBDEM3H.
+000890*----------------------------------------------------------------
+000900 01  CB3H-PARM-AREA.
+000910     05  CB3H-P-INBOUND-FILENAME  PIC X(80).
+000920     05  CB3H-P-MANIFEST-FILENAME PIC X(80).
+000930     05  CB3H-P-AGGREGATE-SHA2    PIC X(64).
+000940     05  CB3H-P-AGGREGATE-SHA1    PIC X(40).
+000950     05  CB3H-P-EXPECTED-HASH     PIC X(64).
+000960     05  CB3H-P-RECORD-COUNT      PIC 9(08) COMP.
+000970     05  CB3H-P-RECORD-FORMAT     PIC X(01).
+000980     05  CB3H-P-RETURN-CODE       PIC S9(04) COMP.
+000990*----------------------------------------------------------------
+001000*    01  CB3D-RUN-TIMESTAMP   -- WHEN THIS BATCH RUN EXECUTED.
+001010*----------------------------------------------------------------
+001020 01  CB3D-RUN-TIMESTAMP.
+001030     05  CB3D-RUN-DATE           PIC 9(08).
+001040     05  CB3D-RUN-TIME           PIC 9(08).
+001050*----------------------------------------------------------------
+001060*    01  CB3D-RECONCILE-RESULT -- EXPECTED-HASH COMPARISON FOR
+001070*        THE CURRENT FILE.
+001080*----------------------------------------------------------------
+001090 01  CB3D-RECONCILE-RESULT.
+001100     05  CB3D-TRAILER-EXPECTED-HASH  PIC X(64) VALUE SPACES.
+001110     05  CB3D-EXPECTED-HASH          PIC X(64) VALUE SPACES.
+001120     05  CB3D-MATCH-STATUS           PIC X(01) VALUE "N".
+001130         88  CB3D-MATCH-PASS                 VALUE "P".
+001140         88  CB3D-MATCH-FAIL                 VALUE "F".
+001150         88  CB3D-MATCH-NOT-CHECKED          VALUE "N".
+001160*----------------------------------------------------------------
+001170*    01  CB3R-PARM-AREA       -- PARAMETER AREA PASSED TO CBDEM3R.
+001180*----------------------------------------------------------------
+001190 01  CB3R-PARM-AREA.
+001200     05  CB3R-P-FUNCTION         PIC X(01).
+001210     05  CB3R-P-JOB-ID           PIC X(08).
+001220     05  CB3R-P-FILENAME         PIC X(80).
+001230     05  CB3R-P-CKPT-DATE        PIC 9(08).
+001240     05  CB3R-P-CKPT-TIME        PIC 9(08).
+001250     05  CB3R-P-FOUND            PIC X(01).
+001260         88  CB3R-P-CKPT-FOUND           VALUE "Y".
+001270     05  CB3R-P-RETURN-CODE      PIC S9(04) COMP.
+001280*----------------------------------------------------------------
+001290*    01  CB3D-RESTART-RESULT  -- ALREADY-CONFIRMED-GOOD SWITCH
+001300*        FOR THE CURRENT FILE.
+001310*----------------------------------------------------------------
+001320 01  CB3D-RESTART-RESULT.
+001330     05  CB3D-ALREADY-DONE-SW    PIC X(01) VALUE "N".
+001340         88  CB3D-ALREADY-CONFIRMED      VALUE "Y".
+001350*----------------------------------------------------------------
+001360*    01  CB3A-AUDIT-RECORD    -- ROW PASSED TO CBDEM3A.
+001370*----------------------------------------------------------------
+001380 COPY CB3AREC.
+001390*----------------------------------------------------------------
+001400*    01  CB3A-PARM-AREA       -- PARAMETER AREA PASSED TO CBDEM3A.
+001410*----------------------------------------------------------------
+001420 01  CB3A-PARM-AREA.
+001430     05  CB3A-P-AUDIT-RECORD     PIC X(309).
+001440     05  CB3A-P-RETURN-CODE      PIC S9(04) COMP.
+001450*        A BLANK FUNCTION CODE MEANS APPEND, SO THE 5000-WRITE-
+001460*        AUDIT-TRAIL CALL BELOW DOES NOT NEED TO SET IT.
+001470     05  CB3A-P-FUNCTION         PIC X(01).
+001480         88  CB3A-P-FN-FIND-LATEST      VALUE "F".
+001490     05  CB3A-P-QUERY-FILENAME   PIC X(80).
+001500     05  CB3A-P-QUERY-DIGEST     PIC X(64).
+001510     05  CB3A-P-QUERY-FOUND      PIC X(01).
+001520         88  CB3A-P-QUERY-IS-FOUND      VALUE "Y".
+001530*----------------------------------------------------------------
+001540*    01  CB3P-PARM-AREA       -- PARAMETER AREA PASSED TO CBDEM3P.
+001550*----------------------------------------------------------------
+001560 01  CB3P-PARM-AREA.
+001570     05  CB3P-P-FUNCTION         PIC X(01) VALUE "D".
+001580     05  CB3P-P-RUN-DATE         PIC 9(08).
+001590     05  CB3P-P-FILENAME         PIC X(80).
+001600     05  CB3P-P-ALGORITHM        PIC X(10).
+001610     05  CB3P-P-DIGEST           PIC X(64).
+001620     05  CB3P-P-MATCH-STATUS     PIC X(01).
+001630     05  CB3P-P-RETURN-CODE      PIC S9(04) COMP.
+001640*----------------------------------------------------------------
+001650*    01  CB3C-ALERT-RECORD    -- ROW PASSED TO CBDEM3C.
+001660*----------------------------------------------------------------
+001670 COPY CB3CREC.
+001680*----------------------------------------------------------------
+001690*    01  CB3C-PARM-AREA       -- PARAMETER AREA PASSED TO CBDEM3C.
+001700*----------------------------------------------------------------
+001710 01  CB3C-PARM-AREA.
+001720     05  CB3C-P-ALERT-RECORD     PIC X(316).
+001730     05  CB3C-P-RETURN-CODE      PIC S9(04) COMP.
+001740 PROCEDURE DIVISION.
+001750*----------------------------------------------------------------
+001760* 0000-MAINLINE -- TOP-LEVEL CONTROL FLOW FOR THE WHOLE BATCH.
+001770*----------------------------------------------------------------
+001780 0000-MAINLINE.
+001790     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001800     PERFORM 1500-OPEN-CONTROL-FILE THRU 1500-EXIT.
+001810     IF CB3D-CTL-IS-OPEN
+001820         PERFORM 2000-PROCESS-ONE-FILE THRU 2000-EXIT
+001830             UNTIL CB3D-CTL-EOF
+001840         PERFORM 7000-WRITE-REPORT-TOTALS THRU 7000-EXIT
+001850     ELSE
+001860         MOVE 8 TO CB3D-BATCH-RC
+001870     END-IF.
+001880     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+001890     MOVE CB3D-BATCH-RC TO RETURN-CODE.
+001900     STOP RUN.
+001910 0000-EXIT.
+001920     EXIT.
+001930*----------------------------------------------------------------
+001940* 1000-INITIALIZE -- SET UP FOR THE BATCH. THE SHARED JOB-ID,
+001950*     STEP-ID AND CONTROL-FILE NAME COME FROM A SYSIN CONTROL
+001960*     CARD, ONE PER RUN.
+001970*----------------------------------------------------------------
+001980 1000-INITIALIZE.
+001990     MOVE ZERO   TO CB3D-BATCH-RC.
+002000     MOVE SPACES TO CB3D-CONTROL-CARD.
+002010     ACCEPT CB3D-CONTROL-CARD FROM SYSIN.
+002020     ACCEPT CB3D-RUN-DATE FROM DATE YYYYMMDD.
+002030     ACCEPT CB3D-RUN-TIME FROM TIME.
+002040 1000-EXIT.
+002050     EXIT.
+002060*----------------------------------------------------------------
+002070* 1500-OPEN-CONTROL-FILE -- OPEN THE BATCH CONTROL FILE AND
+002080*     PRIME THE LOOK-AHEAD READ WITH ITS FIRST ENTRY.
+002090*----------------------------------------------------------------
+002100 1500-OPEN-CONTROL-FILE.
+002110     OPEN INPUT CB3D-CONTROL-FILE.
+002120     IF NOT CB3D-CTL-OK
+002130         GO TO 1500-EXIT
+002140     END-IF.
+002150     MOVE "Y" TO CB3D-CTL-OPENED-SW.
+002160     PERFORM 1900-READ-CONTROL THRU 1900-EXIT.
+002170 1500-EXIT.
+002180     EXIT.
+002190*----------------------------------------------------------------
+002200* 1900-READ-CONTROL -- READ THE NEXT CONTROL-FILE ENTRY.
+002210*----------------------------------------------------------------
+002220 1900-READ-CONTROL.
+002230     READ CB3D-CONTROL-FILE
+002240         AT END
+002250             MOVE "10" TO CB3D-CTL-STATUS
+002260     END-READ.
+002270 1900-EXIT.
+002280     EXIT.
+002290*----------------------------------------------------------------
+002300* 2000-PROCESS-ONE-FILE -- RUN THE FULL HASH-CHECK, RECONCILE,
+002310*     ALERT, AUDIT, REPORT AND CHECKPOINT SEQUENCE FOR THE
+002320*     CURRENT CONTROL-FILE ENTRY, UNLESS IT IS ALREADY CONFIRMED
+002330*     GOOD FROM AN EARLIER PASS OF THIS SAME JOB-ID.
+002340*----------------------------------------------------------------
+002350 2000-PROCESS-ONE-FILE.
+002360     MOVE ZERO TO CB3D-RETURN-CODE.
+002370     PERFORM 2100-CHECK-RESTART THRU 2100-EXIT.
+002380     IF CB3D-ALREADY-CONFIRMED
+002390         PERFORM 2200-DISPLAY-SKIPPED THRU 2200-EXIT
+002400     ELSE
+002410         PERFORM 2500-COMPUTE-HASH THRU 2500-EXIT
+002420         PERFORM 3000-RECONCILE-HASH THRU 3000-EXIT
+002430         PERFORM 3500-PUSH-ALERT THRU 3500-EXIT
+002440         PERFORM 4000-DISPLAY-RESULTS THRU 4000-EXIT
+002450         PERFORM 5000-WRITE-AUDIT-TRAIL THRU 5000-EXIT
+002460         PERFORM 5500-WRITE-REPORT-LINE THRU 5500-EXIT
+002470         PERFORM 6000-SAVE-CHECKPOINT THRU 6000-EXIT
+002480         IF CB3D-RETURN-CODE > CB3D-BATCH-RC
+002490             MOVE CB3D-RETURN-CODE TO CB3D-BATCH-RC
+002500         END-IF
+002510     END-IF.
+002520     PERFORM 1900-READ-CONTROL THRU 1900-EXIT.
+002530 2000-EXIT.
+002540     EXIT.
+002550*----------------------------------------------------------------
+002560* 2100-CHECK-RESTART -- ASK CBDEM3R WHETHER THIS JOB-ID AND FILE
+002570*     NAME WERE ALREADY CONFIRMED GOOD ON AN EARLIER PASS OF THIS
+002580*     BATCH, SO A RESTART AFTER AN ABEND DOES NOT RE-VERIFY A
+002590*     FILE THAT IS ALREADY KNOWN GOOD.
+002600*----------------------------------------------------------------
+002610 2100-CHECK-RESTART.
+002620     MOVE "Q"                  TO CB3R-P-FUNCTION.
+002630     MOVE CB3D-JOB-ID          TO CB3R-P-JOB-ID.
+002640     MOVE CB3D-CTL-FILENAME    TO CB3R-P-FILENAME.
+002650     CALL "CBDEM3R" USING CB3R-PARM-AREA.
+002660     IF CB3R-P-CKPT-FOUND
+002670         MOVE "Y" TO CB3D-ALREADY-DONE-SW
+002680     ELSE
+002690         MOVE "N" TO CB3D-ALREADY-DONE-SW
+002700     END-IF.
+002710 2100-EXIT.
+002720     EXIT.
+002730*----------------------------------------------------------------
+002740* 2200-DISPLAY-SKIPPED -- THIS FILE WAS ALREADY CONFIRMED GOOD ON
+002750*     AN EARLIER PASS UNDER THE SAME JOB-ID. NOTHING IS RE-HASHED
+002760*     AND NO NEW AUDIT OR REPORT ROW IS WRITTEN.
+002770*----------------------------------------------------------------
+002780 2200-DISPLAY-SKIPPED.
+002790     DISPLAY "FILE: " CB3D-CTL-FILENAME.
+002800     DISPLAY "RECONCILIATION: SKIPPED, ALREADY CONFIRMED GOOD "
+002810             "ON RESTART".
+002820 2200-EXIT.
+002830     EXIT.
+002840*----------------------------------------------------------------
+002850* 2500-COMPUTE-HASH -- HASH THE CURRENT FILE VIA CBDEM3H. EACH
+002860*     FILE GETS ITS OWN MANIFEST NAME, DERIVED FROM ITS INBOUND
+002870*     FILE NAME, SO ONE FILE'S PER-RECORD MANIFEST DOES NOT
+002880*     OVERWRITE ANOTHER'S WITHIN THE SAME BATCH.
+002890*----------------------------------------------------------------
+002900 2500-COMPUTE-HASH.
+002910     MOVE SPACES TO CB3D-MANIFEST-FILENAME.
+002920     STRING CB3D-CTL-FILENAME DELIMITED BY SPACE
+002930            ".MANIFEST"       DELIMITED BY SIZE
+002940         INTO CB3D-MANIFEST-FILENAME
+002950     END-STRING.
+002960     MOVE CB3D-CTL-FILENAME     TO CB3H-P-INBOUND-FILENAME.
+002970     MOVE CB3D-MANIFEST-FILENAME TO CB3H-P-MANIFEST-FILENAME.
+002980     MOVE CB3D-CTL-RECORD-FORMAT TO CB3H-P-RECORD-FORMAT.
+002990     CALL "CBDEM3H" USING CB3H-PARM-AREA.
+003000     MOVE CB3H-P-AGGREGATE-SHA2 TO CB3D-SHA2-HASH.
+003010     MOVE CB3H-P-AGGREGATE-SHA1 TO CB3D-SHA1-HASH.
+003020     MOVE CB3H-P-EXPECTED-HASH  TO CB3D-TRAILER-EXPECTED-HASH.
+003030     MOVE CB3H-P-RECORD-COUNT   TO CB3D-RECORD-COUNT.
+003040     MOVE CB3H-P-RETURN-CODE    TO CB3D-RETURN-CODE.
+003050 2500-EXIT.
+003060     EXIT.
+003070*----------------------------------------------------------------
+003080* 3000-RECONCILE-HASH -- COMPARE THE COMPUTED PRIMARY DIGEST TO
+003090*     THIS FILE'S EXPECTED DIGEST. THE CONTROL FILE'S EXPECTED-
+003100*     HASH COLUMN WINS WHEN SUPPLIED; A BLANK COLUMN FALLS BACK
+003110*     TO THE FILE'S OWN TRAILER RECORD. IF AN ANALYST HAS SINCE
+003120*     RE-KEYED A CORRECTED EXPECTED DIGEST FOR THIS FILE NAME
+003130*     THROUGH THE CBDEM3E ONLINE INQUIRY SCREEN, THAT RE-KEYED
+003140*     DIGEST OVERRIDES BOTH THE CONTROL FILE AND THE TRAILER.
+003150*----------------------------------------------------------------
+003160 3000-RECONCILE-HASH.
+003170     IF NOT CB3D-RC-OK
+003180         MOVE "N" TO CB3D-MATCH-STATUS
+003190         GO TO 3000-EXIT
+003200     END-IF.
+003210     IF CB3D-CTL-EXPECTED-HASH NOT = SPACES
+003220         MOVE CB3D-CTL-EXPECTED-HASH TO CB3D-EXPECTED-HASH
+003230     ELSE
+003240         MOVE CB3D-TRAILER-EXPECTED-HASH TO CB3D-EXPECTED-HASH
+003250     END-IF.
+003260     MOVE "F"               TO CB3A-P-FUNCTION.
+003270     MOVE CB3D-CTL-FILENAME TO CB3A-P-QUERY-FILENAME.
+003280     CALL "CBDEM3A" USING CB3A-PARM-AREA.
+003290     IF CB3A-P-QUERY-IS-FOUND
+003300         MOVE CB3A-P-QUERY-DIGEST TO CB3D-EXPECTED-HASH
+003310     END-IF.
+003320     MOVE SPACES            TO CB3A-P-FUNCTION.
+003330     IF CB3D-EXPECTED-HASH = SPACES
+003340         MOVE "N" TO CB3D-MATCH-STATUS
+003350         GO TO 3000-EXIT
+003360     END-IF.
+003370     IF CB3D-EXPECTED-HASH = CB3D-SHA2-HASH
+003380         MOVE "P" TO CB3D-MATCH-STATUS
+003390     ELSE
+003400         MOVE "F" TO CB3D-MATCH-STATUS
+003410         MOVE 4   TO CB3D-RETURN-CODE
+003420     END-IF.
+003430 3000-EXIT.
+003440     EXIT.
+003450*----------------------------------------------------------------
+003460* 3500-PUSH-ALERT -- ON A HASH-MISMATCH FAILURE, APPEND AN ALERT
+003470*     ROW TO THE MONITORING/TICKETING INTERFACE FILE VIA CBDEM3C.
+003480*----------------------------------------------------------------
+003490 3500-PUSH-ALERT.
+003500     IF NOT CB3D-MATCH-FAIL
+003510         GO TO 3500-EXIT
+003520     END-IF.
+003530     MOVE CB3D-RUN-DATE          TO CB3C-ALERT-DATE.
+003540     MOVE CB3D-RUN-TIME          TO CB3C-ALERT-TIME.
+003550     MOVE CB3D-JOB-ID            TO CB3C-JOB-ID.
+003560     MOVE CB3D-STEP-ID           TO CB3C-STEP-ID.
+003570     MOVE CB3D-CTL-FILENAME      TO CB3C-FILENAME.
+003580     MOVE CB3D-EXPECTED-HASH     TO CB3C-EXPECTED-DIGEST.
+003590     MOVE CB3D-SHA2-HASH         TO CB3C-ACTUAL-DIGEST.
+003600     MOVE "HASH MISMATCH -- POSSIBLE CORRUPT OR TAMPERED FILE"
+003610                                 TO CB3C-ALERT-TEXT.
+003620     MOVE CB3C-ALERT-RECORD      TO CB3C-P-ALERT-RECORD.
+003630     CALL "CBDEM3C" USING CB3C-PARM-AREA.
+003640     IF CB3C-P-RETURN-CODE NOT = ZERO
+003650         DISPLAY "CBDEM3D -- WARNING, ALERT QUEUE WRITE FAILED"
+003660     END-IF.
+003670 3500-EXIT.
+003680     EXIT.
+003690*----------------------------------------------------------------
+003700* 4000-DISPLAY-RESULTS -- REPORT BOTH DIGESTS FOR THE CURRENT
+003710*     FILE, EACH TAGGED WITH THE ALGORITHM THAT PRODUCED IT, PLUS
+003720*     THE RECONCILIATION RESULT.
+003730*----------------------------------------------------------------
+003740 4000-DISPLAY-RESULTS.
+003750     DISPLAY "FILE: " CB3D-CTL-FILENAME
+003760             " RECORDS: " CB3D-RECORD-COUNT.
+003770     DISPLAY "ALGORITHM: " CB3D-ALGORITHM-PRIMARY
+003780             " HASH: "     CB3D-SHA2-HASH.
+003790     DISPLAY "ALGORITHM: " CB3D-ALGORITHM-LEGACY
+003800             " HASH: "     CB3D-SHA1-HASH
+003810             " (LEGACY)".
+003820     EVALUATE TRUE
+003830         WHEN CB3D-MATCH-PASS
+003840             DISPLAY "RECONCILIATION: PASS"
+003850         WHEN CB3D-MATCH-FAIL
+003860             DISPLAY "RECONCILIATION: *** FAIL *** EXPECTED "
+003870                     CB3D-EXPECTED-HASH
+003880         WHEN OTHER
+003890             DISPLAY "RECONCILIATION: NOT CHECKED, NO TRAILER "
+003900                     "OR CONTROL HASH FOUND"
+003910     END-EVALUATE.
+003920 4000-EXIT.
+003930     EXIT.
+003940*----------------------------------------------------------------
+003950* 5000-WRITE-AUDIT-TRAIL -- APPEND THIS FILE'S RESULT TO THE
+003960*     PERMANENT AUDIT FILE VIA CBDEM3A.
+003970*----------------------------------------------------------------
+003980 5000-WRITE-AUDIT-TRAIL.
+003990     MOVE CB3D-RUN-DATE         TO CB3A-KEY-DATE.
+004000     MOVE CB3D-CTL-FILENAME     TO CB3A-KEY-FILENAME.
+004010     MOVE CB3D-RUN-TIME         TO CB3A-KEY-TIME.
+004020     MOVE CB3D-JOB-ID           TO CB3A-JOB-ID.
+004030     MOVE CB3D-STEP-ID          TO CB3A-STEP-ID.
+004040     MOVE CB3D-ALGORITHM-PRIMARY TO CB3A-ALGORITHM-PRIMARY.
+004050     MOVE CB3D-SHA2-HASH        TO CB3A-DIGEST-PRIMARY.
+004060     MOVE CB3D-ALGORITHM-LEGACY TO CB3A-ALGORITHM-LEGACY.
+004070     MOVE CB3D-SHA1-HASH        TO CB3A-DIGEST-LEGACY.
+004080     MOVE CB3D-RECORD-COUNT     TO CB3A-RECORD-COUNT.
+004090     MOVE CB3D-EXPECTED-HASH    TO CB3A-EXPECTED-DIGEST.
+004100     MOVE CB3D-MATCH-STATUS     TO CB3A-MATCH-STATUS.
+004110     MOVE CB3A-AUDIT-RECORD     TO CB3A-P-AUDIT-RECORD.
+004120     CALL "CBDEM3A" USING CB3A-PARM-AREA.
+004130     IF CB3A-P-RETURN-CODE NOT = ZERO
+004140         DISPLAY "CBDEM3D -- WARNING, AUDIT TRAIL WRITE FAILED"
+004150     END-IF.
+004160 5000-EXIT.
+004170     EXIT.
+004180*----------------------------------------------------------------
+004190* 5500-WRITE-REPORT-LINE -- ADD ONE LINE TO THE DAILY HASH-
+004200*     VERIFICATION SUMMARY REPORT VIA CBDEM3P.
+004210*----------------------------------------------------------------
+004220 5500-WRITE-REPORT-LINE.
+004230     MOVE "D"                    TO CB3P-P-FUNCTION.
+004240     MOVE CB3D-RUN-DATE          TO CB3P-P-RUN-DATE.
+004250     MOVE CB3D-CTL-FILENAME      TO CB3P-P-FILENAME.
+004260     MOVE CB3D-ALGORITHM-PRIMARY TO CB3P-P-ALGORITHM.
+004270     MOVE CB3D-SHA2-HASH         TO CB3P-P-DIGEST.
+004280     MOVE CB3D-MATCH-STATUS      TO CB3P-P-MATCH-STATUS.
+004290     CALL "CBDEM3P" USING CB3P-PARM-AREA.
+004300     IF CB3P-P-RETURN-CODE NOT = ZERO
+004310         DISPLAY "CBDEM3D -- WARNING, REPORT LINE WRITE FAILED"
+004320     END-IF.
+004330 5500-EXIT.
+004340     EXIT.
+004350*----------------------------------------------------------------
+004360* 6000-SAVE-CHECKPOINT -- RECORD THIS FILE AS CONFIRMED GOOD SO A
+004370*     RESTART OF THE SAME JOB-ID SKIPS IT. A FILE THAT FAILED
+004380*     RECONCILIATION OR HAD A FILE ERROR IS NOT CHECKPOINTED, SO
+004390*     A RESTART TRIES IT AGAIN.
+004400*----------------------------------------------------------------
+004410 6000-SAVE-CHECKPOINT.
+004420     IF NOT CB3D-RC-OK
+004430         GO TO 6000-EXIT
+004440     END-IF.
+004450     MOVE "W"                   TO CB3R-P-FUNCTION.
+004460     MOVE CB3D-JOB-ID           TO CB3R-P-JOB-ID.
+004470     MOVE CB3D-CTL-FILENAME     TO CB3R-P-FILENAME.
+004480     MOVE CB3D-RUN-DATE         TO CB3R-P-CKPT-DATE.
+004490     MOVE CB3D-RUN-TIME         TO CB3R-P-CKPT-TIME.
+004500     CALL "CBDEM3R" USING CB3R-PARM-AREA.
+004510     IF CB3R-P-RETURN-CODE NOT = ZERO
+004520         DISPLAY "CBDEM3D -- WARNING, CHECKPOINT WRITE FAILED"
+004530     END-IF.
+004540 6000-EXIT.
+004550     EXIT.
+004560*----------------------------------------------------------------
+004570* 7000-WRITE-REPORT-TOTALS -- PRINT THE BATCH'S FINAL TOTALS
+004580*     FOOTER ON THE DAILY HASH-VERIFICATION SUMMARY REPORT, VIA
+004590*     CBDEM3P. THIS IS THE "END OF BATCH" MOMENT THE REPORT'S
+004600*     TOTALS FUNCTION WAS BUILT FOR.
+004610*----------------------------------------------------------------
+004620 7000-WRITE-REPORT-TOTALS.
+004630     MOVE "T"           TO CB3P-P-FUNCTION.
+004640     MOVE CB3D-RUN-DATE TO CB3P-P-RUN-DATE.
+004650     CALL "CBDEM3P" USING CB3P-PARM-AREA.
+004660     IF CB3P-P-RETURN-CODE NOT = ZERO
+004670         DISPLAY "CBDEM3D -- WARNING, REPORT TOTALS WRITE FAILED"
+004680     END-IF.
+004690 7000-EXIT.
+004700     EXIT.
+004710*----------------------------------------------------------------
+004720* 8000-CLOSE-FILES -- CLOSE THE CONTROL FILE IF IT WAS OPENED.
+004730*----------------------------------------------------------------
+004740 8000-CLOSE-FILES.
+004750     IF CB3D-CTL-IS-OPEN
+004760         CLOSE CB3D-CONTROL-FILE
+004770     END-IF.
+004780 8000-EXIT.
+004790     EXIT.
