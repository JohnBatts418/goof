@@ -0,0 +1,287 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBDEM3P.
+000030 AUTHOR.        D L HOLLOWAY.
+000040 INSTALLATION.  DATA CONTROL - FILE INTEGRITY GROUP.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* CBDEM3P -- DAILY HASH-VERIFICATION SUMMARY REPORT WRITER.
+000090*
+000100* CALLED ONCE PER FILE CHECKED (FUNCTION "D") TO ADD A DETAIL
+000110* LINE TO THE DAY'S REPORT, AND ONCE AT THE END OF A BATCH
+000120* WINDOW (FUNCTION "T") TO PRINT THE FINAL TOTALS. PAGE HEADERS
+000130* ARE PRINTED AUTOMATICALLY ON THE FIRST CALL OF THE DAY AND
+000140* AGAIN EVERY 55 DETAIL LINES. RUNNING COUNTS ARE KEPT IN A
+000150* SMALL CONTROL FILE KEYED BY RUN DATE (SEE CB3PREC) SO SEPARATE
+000160* CBDEM3 JOB STEPS DURING THE SAME OVERNIGHT WINDOW SHARE ONE
+000170* CONTINUOUS REPORT.
+000180*----------------------------------------------------------------
+000190* MODIFICATION HISTORY.
+000200*   08/08/2026  DLH  ORIGINAL VERSION.
+000210*----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.   IBM-370.
+000250 OBJECT-COMPUTER.   IBM-370.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CB3P-REPORT-FILE ASSIGN TO REPORTF
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS CB3P-REPORT-STATUS.
+000310
+000320     SELECT CB3P-COUNTS-FILE ASSIGN TO CB3PCTLF
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS CB3P-COUNT-DATE
+000360         FILE STATUS IS CB3P-COUNTS-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CB3P-REPORT-FILE
+000400     RECORD CONTAINS 132 CHARACTERS.
+000410 01  CB3P-REPORT-RECORD              PIC X(132).
+000420
+000430 FD  CB3P-COUNTS-FILE.
+000440 COPY CB3PREC.
+000450 WORKING-STORAGE SECTION.
+000460*----------------------------------------------------------------
+000470*    01  CB3P-SWITCHES        -- RUN SWITCHES.
+000480*----------------------------------------------------------------
+000490 01  CB3P-SWITCHES.
+000500     05  CB3P-REPORT-STATUS      PIC X(02) VALUE SPACES.
+000510         88  CB3P-REPORT-OK              VALUE "00".
+000520     05  CB3P-COUNTS-STATUS      PIC X(02) VALUE SPACES.
+000530         88  CB3P-COUNTS-OK              VALUE "00".
+000540         88  CB3P-COUNTS-NOTFOUND        VALUE "23".
+000550         88  CB3P-COUNTS-NEW-FILE        VALUE "35".
+000551     05  CB3P-REPORT-OPENED-SW   PIC X(01) VALUE "N".
+000552         88  CB3P-REPORT-IS-OPEN         VALUE "Y".
+000553     05  CB3P-COUNTS-OPENED-SW   PIC X(01) VALUE "N".
+000554         88  CB3P-COUNTS-IS-OPEN         VALUE "Y".
+000560*----------------------------------------------------------------
+000570*    01  CB3P-WORK-COUNTS     -- COUNTS ROW FOR THE CURRENT DATE.
+000580*----------------------------------------------------------------
+000590 COPY CB3PREC REPLACING
+000600         ==CB3P-COUNT-RECORD== BY ==CB3P-WORK-COUNT-RECORD==,
+000610         ==CB3P-COUNT-DATE== BY ==CB3P-WORK-COUNT-DATE==,
+000620         ==CB3P-FILES-PROCESSED== BY
+000630             ==CB3P-WORK-FILES-PROCESSED==,
+000640         ==CB3P-FILES-PASSED== BY ==CB3P-WORK-FILES-PASSED==,
+000650         ==CB3P-FILES-FAILED== BY ==CB3P-WORK-FILES-FAILED==,
+000660         ==CB3P-PAGE-NUMBER== BY ==CB3P-WORK-PAGE-NUMBER==,
+000670         ==CB3P-LINE-COUNT== BY ==CB3P-WORK-LINE-COUNT==,
+000680         ==CB3P-HEADER-DONE-SW== BY
+000690             ==CB3P-WORK-HEADER-DONE-SW==,
+000700         ==CB3P-HEADER-IS-DONE== BY
+000710             ==CB3P-WORK-HEADER-IS-DONE==.
+000720*----------------------------------------------------------------
+000730*    01  CB3P-DETAIL-LINE     -- REPORT DETAIL LINE LAYOUT.
+000740*----------------------------------------------------------------
+000750 01  CB3P-DETAIL-LINE.
+000760     05  CB3P-DL-FILENAME        PIC X(44).
+000770     05  CB3P-DL-ALGORITHM       PIC X(11).
+000780     05  CB3P-DL-DIGEST          PIC X(24).
+000790     05  CB3P-DL-STATUS          PIC X(12).
+000800     05  FILLER                  PIC X(41).
+000810*----------------------------------------------------------------
+000820*    01  CB3P-HEADER-LINE-1/2/3 -- REPORT PAGE HEADER LINES.
+000830*----------------------------------------------------------------
+000840 01  CB3P-HEADER-LINE-1.
+000850     05  FILLER                  PIC X(20) VALUE
+000860         "CBDEM3 -- DAILY HASH".
+000870     05  FILLER                  PIC X(35) VALUE
+000880         "-VERIFICATION SUMMARY REPORT".
+000890     05  FILLER                  PIC X(10) VALUE "PAGE: ".
+000900     05  CB3P-HL-PAGE-NBR        PIC ZZZ9.
+000910     05  FILLER                  PIC X(63) VALUE SPACES.
+000920 01  CB3P-HEADER-LINE-2.
+000930     05  FILLER                  PIC X(11) VALUE "RUN DATE: ".
+000940     05  CB3P-HL-RUN-DATE        PIC 9999/99/99.
+000950     05  FILLER                  PIC X(111) VALUE SPACES.
+000960 01  CB3P-HEADER-LINE-3.
+000970     05  FILLER                  PIC X(44) VALUE
+000980         "FILE NAME".
+000990     05  FILLER                  PIC X(11) VALUE "ALGORITHM".
+001000     05  FILLER                  PIC X(24) VALUE
+001010         "DIGEST (TRUNCATED)".
+001020     05  FILLER                  PIC X(12) VALUE "STATUS".
+001030     05  FILLER                  PIC X(41) VALUE SPACES.
+001040 01  CB3P-RULE-LINE              PIC X(132) VALUE ALL "-".
+001050*----------------------------------------------------------------
+001060*    01  CB3P-TOTALS-LINE     -- REPORT TOTALS FOOTER LINE.
+001070*----------------------------------------------------------------
+001080 01  CB3P-TOTALS-LINE.
+001090     05  FILLER                  PIC X(24) VALUE
+001100         "FILES PROCESSED: ".
+001110     05  CB3P-TL-PROCESSED       PIC ZZZ,ZZ9.
+001120     05  FILLER                  PIC X(12) VALUE "  PASSED: ".
+001130     05  CB3P-TL-PASSED          PIC ZZZ,ZZ9.
+001140     05  FILLER                  PIC X(12) VALUE "  FAILED: ".
+001150     05  CB3P-TL-FAILED          PIC ZZZ,ZZ9.
+001160     05  FILLER                  PIC X(63) VALUE SPACES.
+001170 LINKAGE SECTION.
+001180*----------------------------------------------------------------
+001190*    01  CB3P-PARM            -- CALLER'S PARAMETER AREA.
+001200*----------------------------------------------------------------
+001210 01  CB3P-PARM.
+001220     05  CB3P-P-FUNCTION         PIC X(01).
+001230         88  CB3P-P-FN-DETAIL            VALUE "D".
+001240         88  CB3P-P-FN-TOTALS            VALUE "T".
+001250     05  CB3P-P-RUN-DATE         PIC 9(08).
+001260     05  CB3P-P-FILENAME         PIC X(80).
+001270     05  CB3P-P-ALGORITHM        PIC X(10).
+001280     05  CB3P-P-DIGEST           PIC X(64).
+001290     05  CB3P-P-MATCH-STATUS     PIC X(01).
+001300     05  CB3P-P-RETURN-CODE      PIC S9(04) COMP.
+001310 PROCEDURE DIVISION USING CB3P-PARM.
+001320*----------------------------------------------------------------
+001330* 0000-MAINLINE -- TOP-LEVEL CONTROL FLOW.
+001340*----------------------------------------------------------------
+001350 0000-MAINLINE.
+001360     MOVE ZERO TO CB3P-P-RETURN-CODE.
+001370     PERFORM 1000-OPEN-COUNTS THRU 1000-EXIT.
+001380     IF CB3P-P-RETURN-CODE = ZERO
+001390         PERFORM 1500-GET-COUNTS-ROW THRU 1500-EXIT
+001400         EVALUATE TRUE
+001410             WHEN CB3P-P-FN-DETAIL
+001420                 PERFORM 3000-WRITE-DETAIL THRU 3000-EXIT
+001430             WHEN CB3P-P-FN-TOTALS
+001440                 PERFORM 4000-WRITE-TOTALS THRU 4000-EXIT
+001450         END-EVALUATE
+001460     END-IF.
+001470     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+001480     GOBACK.
+001490 0000-EXIT.
+001500     EXIT.
+001510*----------------------------------------------------------------
+001520* 1000-OPEN-COUNTS -- OPEN THE COUNTS CONTROL FILE, CREATING IT
+001530*     THE FIRST TIME IT IS EVER USED.
+001540*----------------------------------------------------------------
+001550 1000-OPEN-COUNTS.
+001560     OPEN I-O CB3P-COUNTS-FILE.
+001570     IF CB3P-COUNTS-NEW-FILE
+001580         OPEN OUTPUT CB3P-COUNTS-FILE
+001590         CLOSE CB3P-COUNTS-FILE
+001600         OPEN I-O CB3P-COUNTS-FILE
+001610     END-IF.
+001620     IF CB3P-COUNTS-OK
+001630         MOVE "Y" TO CB3P-COUNTS-OPENED-SW
+001631     ELSE
+001632         MOVE 8 TO CB3P-P-RETURN-CODE
+001640     END-IF.
+001650 1000-EXIT.
+001660     EXIT.
+001670*----------------------------------------------------------------
+001680* 1500-GET-COUNTS-ROW -- READ TODAY'S COUNTS ROW, OR START A NEW
+001690*     ONE IF THIS IS THE FIRST CALL FOR THE DATE.
+001700*----------------------------------------------------------------
+001710 1500-GET-COUNTS-ROW.
+001720     MOVE CB3P-P-RUN-DATE TO CB3P-COUNT-DATE.
+001730     READ CB3P-COUNTS-FILE INTO CB3P-WORK-COUNT-RECORD.
+001740     IF CB3P-COUNTS-NOTFOUND
+001750         MOVE CB3P-P-RUN-DATE TO CB3P-WORK-COUNT-DATE
+001760         MOVE ZERO            TO CB3P-WORK-FILES-PROCESSED
+001770                                  CB3P-WORK-FILES-PASSED
+001780                                  CB3P-WORK-FILES-FAILED
+001790                                  CB3P-WORK-LINE-COUNT
+001800         MOVE 1                TO CB3P-WORK-PAGE-NUMBER
+001810         MOVE "N"              TO CB3P-WORK-HEADER-DONE-SW
+001820     END-IF.
+001830 1500-EXIT.
+001840     EXIT.
+001850*----------------------------------------------------------------
+001860* 3000-WRITE-DETAIL -- WRITE ONE DETAIL LINE, PRINTING A PAGE
+001870*     HEADER FIRST WHEN NEEDED, AND UPDATE THE RUNNING COUNTS.
+001880*----------------------------------------------------------------
+001890 3000-WRITE-DETAIL.
+001900     OPEN EXTEND CB3P-REPORT-FILE.
+001910     IF NOT CB3P-REPORT-OK
+001920         OPEN OUTPUT CB3P-REPORT-FILE
+001930     END-IF.
+001931     MOVE "Y" TO CB3P-REPORT-OPENED-SW.
+001940     IF NOT CB3P-WORK-HEADER-IS-DONE
+001950         OR CB3P-WORK-LINE-COUNT >= 55
+001960         PERFORM 3500-WRITE-PAGE-HEADER THRU 3500-EXIT
+001970     END-IF.
+001980
+001990     MOVE SPACES              TO CB3P-DETAIL-LINE.
+002000     MOVE CB3P-P-FILENAME     TO CB3P-DL-FILENAME.
+002010     MOVE CB3P-P-ALGORITHM    TO CB3P-DL-ALGORITHM.
+002020     MOVE CB3P-P-DIGEST       TO CB3P-DL-DIGEST.
+002030     EVALUATE CB3P-P-MATCH-STATUS
+002040         WHEN "P"  MOVE "PASS"           TO CB3P-DL-STATUS
+002050         WHEN "F"  MOVE "*** FAIL ***"   TO CB3P-DL-STATUS
+002060         WHEN OTHER MOVE "NOT CHECKED"   TO CB3P-DL-STATUS
+002070     END-EVALUATE.
+002080     WRITE CB3P-REPORT-RECORD FROM CB3P-DETAIL-LINE.
+002090     ADD 1 TO CB3P-WORK-LINE-COUNT.
+002100
+002110     ADD 1 TO CB3P-WORK-FILES-PROCESSED.
+002120     EVALUATE CB3P-P-MATCH-STATUS
+002130         WHEN "P"  ADD 1 TO CB3P-WORK-FILES-PASSED
+002140         WHEN "F"  ADD 1 TO CB3P-WORK-FILES-FAILED
+002150     END-EVALUATE.
+002160     PERFORM 6000-SAVE-COUNTS-ROW THRU 6000-EXIT.
+002170 3000-EXIT.
+002180     EXIT.
+002190*----------------------------------------------------------------
+002200* 3500-WRITE-PAGE-HEADER -- PRINT THE THREE-LINE PAGE HEADER
+002210*     BLOCK, ADVANCING THE PAGE NUMBER ON RETURN VISITS.
+002220*----------------------------------------------------------------
+002230 3500-WRITE-PAGE-HEADER.
+002240     IF CB3P-WORK-HEADER-IS-DONE
+002250         ADD 1 TO CB3P-WORK-PAGE-NUMBER
+002260     END-IF.
+002270     MOVE CB3P-WORK-PAGE-NUMBER TO CB3P-HL-PAGE-NBR.
+002280     MOVE CB3P-P-RUN-DATE       TO CB3P-HL-RUN-DATE.
+002290     WRITE CB3P-REPORT-RECORD FROM CB3P-HEADER-LINE-1.
+002300     WRITE CB3P-REPORT-RECORD FROM CB3P-HEADER-LINE-2.
+002310     WRITE CB3P-REPORT-RECORD FROM CB3P-RULE-LINE.
+002320     WRITE CB3P-REPORT-RECORD FROM CB3P-HEADER-LINE-3.
+002330     WRITE CB3P-REPORT-RECORD FROM CB3P-RULE-LINE.
+002340     MOVE "Y" TO CB3P-WORK-HEADER-DONE-SW.
+002350     MOVE ZERO TO CB3P-WORK-LINE-COUNT.
+002360 3500-EXIT.
+002370     EXIT.
+002380*----------------------------------------------------------------
+002390* 4000-WRITE-TOTALS -- PRINT THE FINAL TOTALS FOOTER FOR TODAY'S
+002400*     RUN, USING THE COUNTS ACCUMULATED ACROSS ALL DETAIL CALLS.
+002410*----------------------------------------------------------------
+002420 4000-WRITE-TOTALS.
+002430     OPEN EXTEND CB3P-REPORT-FILE.
+002440     IF NOT CB3P-REPORT-OK
+002450         OPEN OUTPUT CB3P-REPORT-FILE
+002460     END-IF.
+002461     MOVE "Y" TO CB3P-REPORT-OPENED-SW.
+002470     MOVE CB3P-WORK-FILES-PROCESSED TO CB3P-TL-PROCESSED.
+002480     MOVE CB3P-WORK-FILES-PASSED    TO CB3P-TL-PASSED.
+002490     MOVE CB3P-WORK-FILES-FAILED    TO CB3P-TL-FAILED.
+002500     WRITE CB3P-REPORT-RECORD FROM CB3P-RULE-LINE.
+002510     WRITE CB3P-REPORT-RECORD FROM CB3P-TOTALS-LINE.
+002520     WRITE CB3P-REPORT-RECORD FROM CB3P-RULE-LINE.
+002530 4000-EXIT.
+002540     EXIT.
+002550*----------------------------------------------------------------
+002560* 6000-SAVE-COUNTS-ROW -- PERSIST THIS DATE'S COUNTS ROW SO THE
+002570*     NEXT JOB STEP IN THE BATCH WINDOW PICKS UP WHERE THIS ONE
+002580*     LEFT OFF.
+002590*----------------------------------------------------------------
+002600 6000-SAVE-COUNTS-ROW.
+002610     MOVE CB3P-WORK-COUNT-RECORD TO CB3P-COUNT-RECORD.
+002620     REWRITE CB3P-COUNT-RECORD.
+002630     IF NOT CB3P-COUNTS-OK
+002640         WRITE CB3P-COUNT-RECORD
+002650     END-IF.
+002660 6000-EXIT.
+002670     EXIT.
+002680*----------------------------------------------------------------
+002690* 8000-CLOSE-FILES -- CLOSE WHATEVER WAS OPENED.
+002700*----------------------------------------------------------------
+002710 8000-CLOSE-FILES.
+002720     IF CB3P-REPORT-IS-OPEN
+002721         CLOSE CB3P-REPORT-FILE
+002722     END-IF.
+002730     IF CB3P-COUNTS-IS-OPEN
+002731         CLOSE CB3P-COUNTS-FILE
+002732     END-IF.
+002740 8000-EXIT.
+002750     EXIT.
