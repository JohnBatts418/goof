@@ -0,0 +1,103 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBDEM3C.
+000030 AUTHOR.        D L HOLLOWAY.
+000040 INSTALLATION.  DATA CONTROL - FILE INTEGRITY GROUP.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* CBDEM3C -- HASH-MISMATCH ALERT INTERFACE WRITER.
+000090*
+000100* APPENDS ONE ROW TO THE ALERT INTERFACE FILE (SEE CB3CREC) FOR
+000110* EVERY HASH-MISMATCH FAILURE. THE MONITORING/TICKETING PIPELINE
+000120* ALREADY POLLS THIS FILE, SO A CORRUPTED OR TAMPERED
+000130* TRANSMISSION FILE PAGES ON-CALL WITHIN MINUTES INSTEAD OF
+000140* WAITING FOR SOMEONE TO READ THE MORNING REPORT.
+000150*----------------------------------------------------------------
+000160* MODIFICATION HISTORY.
+000170*   08/08/2026  DLH  ORIGINAL VERSION.
+000180*----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.   IBM-370.
+000220 OBJECT-COMPUTER.   IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CB3C-ALERT-FILE ASSIGN TO ALERTQ
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS CB3C-ALERT-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  CB3C-ALERT-FILE.
+000310 COPY CB3CREC.
+000320 WORKING-STORAGE SECTION.
+000330*----------------------------------------------------------------
+000340*    01  CB3C-SWITCHES        -- RUN SWITCHES.
+000350*----------------------------------------------------------------
+000360 01  CB3C-SWITCHES.
+000370     05  CB3C-ALERT-STATUS       PIC X(02) VALUE SPACES.
+000380         88  CB3C-ALERT-OK               VALUE "00".
+000390     05  CB3C-FILE-OPENED-SW     PIC X(01) VALUE "N".
+000400         88  CB3C-FILE-IS-OPEN           VALUE "Y".
+000410 LINKAGE SECTION.
+000420*----------------------------------------------------------------
+000430*    01  CB3C-PARM            -- CALLER'S ALERT ROW TO APPEND.
+000440*----------------------------------------------------------------
+000450 01  CB3C-PARM.
+000460*        ALERT ROW, PASSED AS A FLAT BUFFER IN THE SHAPE OF
+000470*        CB3CREC -- SEE THAT COPYBOOK FOR THE FIELD-BY-FIELD
+000480*        LAYOUT. KEPT FLAT HERE SO IT DOES NOT COLLIDE WITH THE
+000490*        STRUCTURED FD RECORD OF THE SAME NAME ABOVE.
+000500     05  CB3C-P-ALERT-RECORD     PIC X(316).
+000510     05  CB3C-P-RETURN-CODE      PIC S9(04) COMP.
+000520         88  CB3C-P-RC-OK                VALUE ZERO.
+000530         88  CB3C-P-RC-FILE-ERROR        VALUE 8.
+000540 PROCEDURE DIVISION USING CB3C-PARM.
+000550*----------------------------------------------------------------
+000560* 0000-MAINLINE -- TOP-LEVEL CONTROL FLOW.
+000570*----------------------------------------------------------------
+000580 0000-MAINLINE.
+000590     MOVE ZERO TO CB3C-P-RETURN-CODE.
+000600     PERFORM 2000-OPEN-EXTEND THRU 2000-EXIT.
+000610     IF CB3C-P-RC-OK
+000620         PERFORM 3000-WRITE-ALERT-ROW THRU 3000-EXIT
+000630     END-IF.
+000640     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+000650     GOBACK.
+000660 0000-EXIT.
+000670     EXIT.
+000680*----------------------------------------------------------------
+000690* 2000-OPEN-EXTEND -- OPEN THE ALERT INTERFACE FILE FOR APPEND.
+000700*     THE FILE IS CREATED EMPTY BY A ONE-TIME SETUP JOB, SO AN
+000710*     OPEN EXTEND IS ALWAYS VALID HERE.
+000720*----------------------------------------------------------------
+000730 2000-OPEN-EXTEND.
+000740     OPEN EXTEND CB3C-ALERT-FILE.
+000750     IF NOT CB3C-ALERT-OK
+000760         MOVE 8 TO CB3C-P-RETURN-CODE
+000770         GO TO 2000-EXIT
+000780     END-IF.
+000790     MOVE "Y" TO CB3C-FILE-OPENED-SW.
+000800 2000-EXIT.
+000810     EXIT.
+000820*----------------------------------------------------------------
+000830* 3000-WRITE-ALERT-ROW -- APPEND THE CALLER'S ROW TO THE ALERT
+000840*     INTERFACE FILE.
+000850*----------------------------------------------------------------
+000860 3000-WRITE-ALERT-ROW.
+000870     MOVE CB3C-P-ALERT-RECORD TO CB3C-ALERT-RECORD.
+000880     WRITE CB3C-ALERT-RECORD.
+000890     IF NOT CB3C-ALERT-OK
+000900         MOVE 8 TO CB3C-P-RETURN-CODE
+000910     END-IF.
+000920 3000-EXIT.
+000930     EXIT.
+000940*----------------------------------------------------------------
+000950* 8000-CLOSE-FILES -- CLOSE THE ALERT INTERFACE FILE IF IT WAS
+000960*     OPENED.
+000970*----------------------------------------------------------------
+000980 8000-CLOSE-FILES.
+000990     IF CB3C-FILE-IS-OPEN
+001000         CLOSE CB3C-ALERT-FILE
+001010     END-IF.
+001020 8000-EXIT.
+001030     EXIT.
