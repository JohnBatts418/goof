@@ -0,0 +1,459 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBDEM3E.
+000030 AUTHOR.        D L HOLLOWAY.
+000040 INSTALLATION.  DATA CONTROL - FILE INTEGRITY GROUP.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* CBDEM3E -- HASH-CHECK AUDIT INQUIRY (PSEUDO-CONVERSATIONAL
+000090*     CICS TRANSACTION CB3E).
+000100*
+000110* LETS AN ANALYST SEARCH THE HASH-CHECK AUDIT TRAIL (AUDITF, SEE
+000120* CB3AREC) BY FILE NAME AND/OR DATE RANGE, REVIEW UP TO FIVE
+000130* RESULT ROWS AT A TIME, AND RE-KEY THE EXPECTED DIGEST ON A
+000140* SELECTED ROW WHEN A PARTNER RESENDS A FILE WITH A NEW
+000150* CHECKSUM. USES MAP CB3ESET IN MAPSET CB3EMAP (SEE CB3EMAP.BMS)
+000160* AND CARRIES SEARCH STATE ACROSS PSEUDO-CONVERSATIONAL ROUND
+000170* TRIPS IN THE COMMAREA.
+000180*
+000190* THE AUDIT FILE IS KEYED BY DATE + FILE NAME + TIME, SO A
+000200* SEARCH BY FILE NAME ALONE IS A FILTERED BROWSE FROM THE DATE
+000210* POSITION RATHER THAN A DIRECT KEYED READ. A SHOP THAT SEARCHES
+000220* BY FILE NAME OFTEN ENOUGH TO JUSTIFY IT WOULD ADD A VSAM
+000230* ALTERNATE INDEX OVER CB3A-KEY-FILENAME -- NOT DONE HERE, AS IT
+000240* IS MORE THAN THIS INQUIRY SCREEN NEEDS.
+000250*----------------------------------------------------------------
+000260* MODIFICATION HISTORY.
+000270*   08/08/2026  DLH  ORIGINAL VERSION.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER.   IBM-370.
+000320 OBJECT-COMPUTER.   IBM-370.
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350*----------------------------------------------------------------
+000360*    CB3EMAP SYMBOLIC MAP (CB3ESETI / CB3ESETO).
+000370*----------------------------------------------------------------
+000380 COPY CB3EMAP.
+000390*----------------------------------------------------------------
+000400*    STANDARD CICS PF-KEY VALUES.
+000410*----------------------------------------------------------------
+000420 COPY DFHAID.
+000430*----------------------------------------------------------------
+000440*    AUDIT TRAIL RECORD LAYOUT (SEE CB3AREC.CPY). USED HERE AS
+000450*    A PLAIN WORKING-STORAGE AREA -- THIS PROGRAM HAS NO FD OF
+000460*    ITS OWN, SINCE THE AUDIT FILE IS ACCESSED THROUGH CICS FILE
+000470*    CONTROL RATHER THAN COBOL SELECT/FD.
+000480*----------------------------------------------------------------
+000490 COPY CB3AREC.
+000500*----------------------------------------------------------------
+000510*    01  CB3E-SWITCHES        -- RUN SWITCHES.
+000520*----------------------------------------------------------------
+000530 01  CB3E-SWITCHES.
+000540     05  CB3E-BROWSE-OPEN-SW     PIC X(01) VALUE "N".
+000550         88  CB3E-BROWSE-IS-OPEN         VALUE "Y".
+000560     05  CB3E-ROW-COUNT          PIC 9(01) VALUE ZERO.
+000570     05  CB3E-SELECTED-ROW       PIC 9(01) VALUE ZERO.
+000580     05  CB3E-REDISPLAY-IDX      PIC 9(01) VALUE ZERO.
+000590*----------------------------------------------------------------
+000600*    01  CB3E-GOODBYE-TEXT    -- FAREWELL SCREEN ON PF3.
+000610*----------------------------------------------------------------
+000620 01  CB3E-GOODBYE-TEXT           PIC X(40) VALUE
+000630     "CBDEM3E -- HASH-CHECK AUDIT INQUIRY DONE".
+000640*----------------------------------------------------------------
+000650*    01  CB3E-COMMAREA        -- STATE CARRIED ACROSS THE
+000660*        PSEUDO-CONVERSATIONAL ROUND TRIPS FOR THIS TERMINAL.
+000670*----------------------------------------------------------------
+000680 01  CB3E-COMMAREA.
+000690     05  CB3E-CA-FUNCTION        PIC X(01).
+000700         88  CB3E-CA-FIRST-TIME          VALUE "F".
+000710         88  CB3E-CA-BROWSING            VALUE "B".
+000720*        EXACT-MATCH FILTER (NOT A WILDCARD MASK) AGAINST
+000730*        CB3A-KEY-FILENAME. SIZED TO THE SCREEN FIELD (CB3EFN,
+000740*        SEE CB3EMAP.BMS) RATHER THAN THE FULL 80-BYTE KEY, SO A
+000750*        FILE NAME OVER 44 CHARACTERS CANNOT BE SEARCHED ON BY
+000760*        NAME FROM THIS SCREEN.
+000770     05  CB3E-CA-FILENAME-FILTER   PIC X(44).
+000780     05  CB3E-CA-DATE-FROM       PIC 9(08).
+000790     05  CB3E-CA-DATE-TO         PIC 9(08).
+000800     05  CB3E-CA-EOF-SW          PIC X(01).
+000810         88  CB3E-CA-AT-EOF              VALUE "Y".
+000820     05  CB3E-CA-ROW-KEYS.
+000830         10  CB3E-CA-ROW-KEY     PIC X(96) OCCURS 5 TIMES.
+000840 LINKAGE SECTION.
+000850*        SIZED TO MATCH CB3E-COMMAREA (1+44+8+8+1+(96*5) = 542
+000860*        BYTES) -- A SHORTER DFHCOMMAREA WOULD HAVE CICS PAD THE
+000870*        TRAILING ROW-KEY ENTRIES WITH SPACES ON EVERY ROUND TRIP.
+000880 01  DFHCOMMAREA                 PIC X(542).
+000890 PROCEDURE DIVISION.
+000900*----------------------------------------------------------------
+000910* 0000-MAINLINE -- TOP-LEVEL CONTROL FLOW FOR ONE PSEUDO-
+000920*     CONVERSATIONAL ROUND TRIP.
+000930*----------------------------------------------------------------
+000940 0000-MAINLINE.
+000950     IF EIBCALEN = ZERO
+000960         PERFORM 1000-INITIAL-ENTRY THRU 1000-EXIT
+000970         GO TO 6000-RETURN-TRANSID
+000980     END-IF.
+000990     MOVE DFHCOMMAREA TO CB3E-COMMAREA.
+001000     PERFORM 2000-RECEIVE-INPUT THRU 2000-EXIT.
+001010     EVALUATE TRUE
+001020         WHEN EIBAID = DFHPF3
+001030             PERFORM 7000-SEND-GOODBYE THRU 7000-EXIT
+001040             GO TO 0000-EXIT
+001050         WHEN EIBAID = DFHPF5
+001060             PERFORM 5000-APPLY-REKEY THRU 5000-EXIT
+001070         WHEN EIBAID = DFHENTER
+001080             PERFORM 4000-SEARCH-AND-LIST THRU 4000-EXIT
+001090         WHEN OTHER
+001100             PERFORM 3000-INVALID-KEY THRU 3000-EXIT
+001110     END-EVALUATE.
+001120 6000-RETURN-TRANSID.
+001130     EXEC CICS RETURN TRANSID('CB3E')
+001140               COMMAREA(CB3E-COMMAREA)
+001150               LENGTH(LENGTH OF CB3E-COMMAREA)
+001160     END-EXEC.
+001170 0000-EXIT.
+001180     EXIT.
+001190*----------------------------------------------------------------
+001200* 1000-INITIAL-ENTRY -- FIRST TRANSACTION ENTRY (NO COMMAREA).
+001210*     CLEARS THE SEARCH STATE AND SENDS A BLANK SEARCH SCREEN.
+001220*----------------------------------------------------------------
+001230 1000-INITIAL-ENTRY.
+001240     MOVE SPACES TO CB3E-COMMAREA.
+001250     MOVE "F" TO CB3E-CA-FUNCTION.
+001260     MOVE ZERO TO CB3E-CA-DATE-FROM CB3E-CA-DATE-TO.
+001270     MOVE LOW-VALUES TO CB3ESETO.
+001280     MOVE "ENTER SEARCH CRITERIA AND PRESS ENTER"
+001290         TO CB3EMSGO.
+001300     EXEC CICS SEND MAP('CB3ESET')
+001310               MAPSET('CB3EMAP')
+001320               FROM(CB3ESETO)
+001330               ERASE
+001340     END-EXEC.
+001350 1000-EXIT.
+001360     EXIT.
+001370*----------------------------------------------------------------
+001380* 2000-RECEIVE-INPUT -- READ THE ANALYST'S KEYED INPUT BACK FROM
+001390*     THE TERMINAL. A BARE ENTER WITH NO DATA CHANGED (MAPFAIL)
+001400*     IS TREATED AS AN EMPTY MAP, NOT AN ERROR.
+001410*----------------------------------------------------------------
+001420 2000-RECEIVE-INPUT.
+001430     EXEC CICS HANDLE CONDITION
+001440               MAPFAIL(2000-MAPFAIL)
+001450     END-EXEC.
+001460     MOVE LOW-VALUES TO CB3ESETI.
+001470     EXEC CICS RECEIVE MAP('CB3ESET')
+001480               MAPSET('CB3EMAP')
+001490               INTO(CB3ESETI)
+001500     END-EXEC.
+001510     GO TO 2000-EXIT.
+001520 2000-MAPFAIL.
+001530     CONTINUE.
+001540 2000-EXIT.
+001550     EXIT.
+001560*----------------------------------------------------------------
+001570* 3000-INVALID-KEY -- ANY AID KEY OTHER THAN ENTER, PF3, PF5.
+001580*----------------------------------------------------------------
+001590 3000-INVALID-KEY.
+001600     MOVE "INVALID KEY -- USE ENTER, PF3, OR PF5" TO CB3EMSGO.
+001610     PERFORM 4600-REDISPLAY-ROWS THRU 4600-EXIT.
+001620     PERFORM 4900-SEND-RESULTS THRU 4900-EXIT.
+001630 3000-EXIT.
+001640     EXIT.
+001650*----------------------------------------------------------------
+001660* 4000-SEARCH-AND-LIST -- RUN A NEW SEARCH FROM THE KEYED
+001670*     CRITERIA AND DISPLAY UP TO FIVE MATCHING ROWS.
+001680*----------------------------------------------------------------
+001690 4000-SEARCH-AND-LIST.
+001700     MOVE CB3EFNI TO CB3E-CA-FILENAME-FILTER.
+001710     IF CB3EDFI NOT = SPACES AND NOT = LOW-VALUES
+001720         MOVE CB3EDFI TO CB3E-CA-DATE-FROM
+001730     ELSE
+001740         MOVE ZERO TO CB3E-CA-DATE-FROM
+001750     END-IF.
+001760     IF CB3EDTI NOT = SPACES AND NOT = LOW-VALUES
+001770         MOVE CB3EDTI TO CB3E-CA-DATE-TO
+001780     ELSE
+001790         MOVE ZERO TO CB3E-CA-DATE-TO
+001800     END-IF.
+001810     MOVE "N" TO CB3E-CA-EOF-SW.
+001820     PERFORM 4100-START-BROWSE THRU 4100-EXIT.
+001830     PERFORM 4200-BUILD-RESULT-ROWS THRU 4200-EXIT.
+001840     MOVE "B" TO CB3E-CA-FUNCTION.
+001850     PERFORM 4900-SEND-RESULTS THRU 4900-EXIT.
+001860 4000-EXIT.
+001870     EXIT.
+001880*----------------------------------------------------------------
+001890* 4100-START-BROWSE -- POSITION THE AUDIT FILE BROWSE AT THE
+001900*     FIRST KEY GREATER THAN OR EQUAL TO THE FROM-DATE.
+001910*----------------------------------------------------------------
+001920 4100-START-BROWSE.
+001930     MOVE LOW-VALUES TO CB3A-AUDIT-KEY.
+001940     IF CB3E-CA-DATE-FROM NOT = ZERO
+001950         MOVE CB3E-CA-DATE-FROM TO CB3A-KEY-DATE
+001960     END-IF.
+001970     EXEC CICS HANDLE CONDITION
+001980               NOTFND(4100-NOT-FOUND)
+001990     END-EXEC.
+002000     EXEC CICS STARTBR FILE('AUDITF')
+002010               RIDFLD(CB3A-AUDIT-KEY)
+002020               GTEQ
+002030     END-EXEC.
+002040     MOVE "Y" TO CB3E-BROWSE-OPEN-SW.
+002050     GO TO 4100-EXIT.
+002060 4100-NOT-FOUND.
+002070     MOVE "N" TO CB3E-BROWSE-OPEN-SW.
+002080 4100-EXIT.
+002090     EXIT.
+002100*----------------------------------------------------------------
+002110* 4200-BUILD-RESULT-ROWS -- READ FORWARD THROUGH THE BROWSE,
+002120*     KEEPING ROWS THAT MATCH THE FILE NAME MASK AND FALL WITHIN
+002130*     THE DATE RANGE, UNTIL FIVE ROWS ARE FOUND OR THE BROWSE
+002140*     RUNS OUT (EITHER END OF FILE OR PAST THE TO-DATE).
+002150*----------------------------------------------------------------
+002160 4200-BUILD-RESULT-ROWS.
+002170     MOVE ZERO TO CB3E-ROW-COUNT.
+002180     MOVE SPACES TO CB3E-CA-ROW-KEYS CB3ESETO.
+002190     IF NOT CB3E-BROWSE-IS-OPEN
+002200         MOVE "NO MATCHING AUDIT RECORDS FOUND" TO CB3EMSGO
+002210         GO TO 4200-EXIT
+002220     END-IF.
+002230     PERFORM 4300-READ-NEXT-ROW THRU 4300-EXIT
+002240         UNTIL CB3E-ROW-COUNT = 5 OR CB3E-CA-AT-EOF.
+002250     EXEC CICS ENDBR FILE('AUDITF') END-EXEC.
+002260     IF CB3E-ROW-COUNT = ZERO
+002270         MOVE "NO MATCHING AUDIT RECORDS FOUND" TO CB3EMSGO
+002280     ELSE
+002290         MOVE SPACES TO CB3EMSGO
+002300     END-IF.
+002310 4200-EXIT.
+002320     EXIT.
+002330*----------------------------------------------------------------
+002340* 4300-READ-NEXT-ROW -- READ ONE MORE AUDIT ROW AND, IF IT
+002350*     QUALIFIES, ADD IT TO THE RESULT MAP.
+002360*----------------------------------------------------------------
+002370 4300-READ-NEXT-ROW.
+002380     EXEC CICS HANDLE CONDITION
+002390               ENDFILE(4300-END-OF-FILE)
+002400     END-EXEC.
+002410     EXEC CICS READNEXT FILE('AUDITF')
+002420               INTO(CB3A-AUDIT-RECORD)
+002430               RIDFLD(CB3A-AUDIT-KEY)
+002440     END-EXEC.
+002450     IF CB3E-CA-DATE-TO NOT = ZERO
+002460             AND CB3A-KEY-DATE > CB3E-CA-DATE-TO
+002470         MOVE "Y" TO CB3E-CA-EOF-SW
+002480         GO TO 4300-EXIT
+002490     END-IF.
+002500     IF CB3E-CA-FILENAME-FILTER NOT = SPACES
+002510             AND CB3A-KEY-FILENAME NOT = CB3E-CA-FILENAME-FILTER
+002520         GO TO 4300-EXIT
+002530     END-IF.
+002540     ADD 1 TO CB3E-ROW-COUNT.
+002550     MOVE CB3A-AUDIT-KEY TO CB3E-CA-ROW-KEY (CB3E-ROW-COUNT).
+002560     PERFORM 4400-MOVE-ROW-TO-MAP THRU 4400-EXIT.
+002570     GO TO 4300-EXIT.
+002580 4300-END-OF-FILE.
+002590     MOVE "Y" TO CB3E-CA-EOF-SW.
+002600 4300-EXIT.
+002610     EXIT.
+002620*----------------------------------------------------------------
+002630* 4400-MOVE-ROW-TO-MAP -- COPY THE CURRENT AUDIT ROW INTO THE
+002640*     MAP FIELDS FOR RESULT LINE CB3E-ROW-COUNT (1 THRU 5).
+002650*     THE MAP HAS NO OCCURS TABLE FOR THE FIVE RESULT LINES, SO
+002660*     EACH LINE'S FIELDS ARE ADDRESSED BY NAME HERE.
+002670*----------------------------------------------------------------
+002680 4400-MOVE-ROW-TO-MAP.
+002690     EVALUATE CB3E-ROW-COUNT
+002700         WHEN 1
+002710             MOVE CB3A-KEY-DATE            TO CB3ED1O
+002720             MOVE CB3A-KEY-FILENAME(1:30)  TO CB3EN1O
+002730             MOVE CB3A-DIGEST-PRIMARY(1:16) TO CB3EH1O
+002740             MOVE SPACES                   TO CB3EP1O
+002750             EVALUATE TRUE
+002760                 WHEN CB3A-MATCH-PASS
+002770                     MOVE "PASS"     TO CB3EP1O
+002780                 WHEN CB3A-MATCH-FAIL
+002790                     MOVE "FAIL"     TO CB3EP1O
+002800                 WHEN OTHER
+002810                     MOVE "NOT CHKD" TO CB3EP1O
+002820             END-EVALUATE
+002830         WHEN 2
+002840             MOVE CB3A-KEY-DATE            TO CB3ED2O
+002850             MOVE CB3A-KEY-FILENAME(1:30)  TO CB3EN2O
+002860             MOVE CB3A-DIGEST-PRIMARY(1:16) TO CB3EH2O
+002870             MOVE SPACES                   TO CB3EP2O
+002880             EVALUATE TRUE
+002890                 WHEN CB3A-MATCH-PASS
+002900                     MOVE "PASS"     TO CB3EP2O
+002910                 WHEN CB3A-MATCH-FAIL
+002920                     MOVE "FAIL"     TO CB3EP2O
+002930                 WHEN OTHER
+002940                     MOVE "NOT CHKD" TO CB3EP2O
+002950             END-EVALUATE
+002960         WHEN 3
+002970             MOVE CB3A-KEY-DATE            TO CB3ED3O
+002980             MOVE CB3A-KEY-FILENAME(1:30)  TO CB3EN3O
+002990             MOVE CB3A-DIGEST-PRIMARY(1:16) TO CB3EH3O
+003000             MOVE SPACES                   TO CB3EP3O
+003010             EVALUATE TRUE
+003020                 WHEN CB3A-MATCH-PASS
+003030                     MOVE "PASS"     TO CB3EP3O
+003040                 WHEN CB3A-MATCH-FAIL
+003050                     MOVE "FAIL"     TO CB3EP3O
+003060                 WHEN OTHER
+003070                     MOVE "NOT CHKD" TO CB3EP3O
+003080             END-EVALUATE
+003090         WHEN 4
+003100             MOVE CB3A-KEY-DATE            TO CB3ED4O
+003110             MOVE CB3A-KEY-FILENAME(1:30)  TO CB3EN4O
+003120             MOVE CB3A-DIGEST-PRIMARY(1:16) TO CB3EH4O
+003130             MOVE SPACES                   TO CB3EP4O
+003140             EVALUATE TRUE
+003150                 WHEN CB3A-MATCH-PASS
+003160                     MOVE "PASS"     TO CB3EP4O
+003170                 WHEN CB3A-MATCH-FAIL
+003180                     MOVE "FAIL"     TO CB3EP4O
+003190                 WHEN OTHER
+003200                     MOVE "NOT CHKD" TO CB3EP4O
+003210             END-EVALUATE
+003220         WHEN 5
+003230             MOVE CB3A-KEY-DATE            TO CB3ED5O
+003240             MOVE CB3A-KEY-FILENAME(1:30)  TO CB3EN5O
+003250             MOVE CB3A-DIGEST-PRIMARY(1:16) TO CB3EH5O
+003260             MOVE SPACES                   TO CB3EP5O
+003270             EVALUATE TRUE
+003280                 WHEN CB3A-MATCH-PASS
+003290                     MOVE "PASS"     TO CB3EP5O
+003300                 WHEN CB3A-MATCH-FAIL
+003310                     MOVE "FAIL"     TO CB3EP5O
+003320                 WHEN OTHER
+003330                     MOVE "NOT CHKD" TO CB3EP5O
+003340             END-EVALUATE
+003350     END-EVALUATE.
+003360 4400-EXIT.
+003370     EXIT.
+003380*----------------------------------------------------------------
+003390* 4600-REDISPLAY-ROWS -- RE-POPULATE THE MAP'S ROW-DISPLAY FIELDS
+003400*     FROM THE ROW KEYS SAVED IN THE COMMAREA. THE ROW-DISPLAY
+003410*     FIELDS ARE ALL PROTECTED, SO THE TERMINAL NEVER RETRANSMITS
+003420*     THEM ON RECEIVE MAP -- ANY PARAGRAPH THAT SENDS THE SCREEN
+003430*     WITHOUT A SEARCH OF ITS OWN (AN INVALID KEY, OR AFTER A
+003440*     PF5 RE-KEY) MUST REBUILD THEM HERE FIRST OR THE RESULT
+003450*     GRID REDISPLAYS BLANK.
+003460*----------------------------------------------------------------
+003470 4600-REDISPLAY-ROWS.
+003480     PERFORM 4610-REDISPLAY-ONE-ROW
+003490         VARYING CB3E-REDISPLAY-IDX FROM 1 BY 1
+003500         UNTIL CB3E-REDISPLAY-IDX > 5.
+003510 4600-EXIT.
+003520     EXIT.
+003530*----------------------------------------------------------------
+003540* 4610-REDISPLAY-ONE-ROW -- RE-READ ONE SAVED ROW, IF ITS SLOT IS
+003550*     IN USE, AND RE-RUN THE SAME MAP-BUILDING LOGIC 4300-READ-
+003560*     NEXT-ROW USES DURING A FRESH SEARCH.
+003570*----------------------------------------------------------------
+003580 4610-REDISPLAY-ONE-ROW.
+003590     IF CB3E-CA-ROW-KEY (CB3E-REDISPLAY-IDX) = SPACES
+003600         GO TO 4610-EXIT
+003610     END-IF.
+003620     MOVE CB3E-REDISPLAY-IDX TO CB3E-ROW-COUNT.
+003630     MOVE CB3E-CA-ROW-KEY (CB3E-REDISPLAY-IDX) TO CB3A-AUDIT-KEY.
+003640     EXEC CICS HANDLE CONDITION
+003650               NOTFND(4610-EXIT)
+003660     END-EXEC.
+003670     EXEC CICS READ FILE('AUDITF')
+003680               INTO(CB3A-AUDIT-RECORD)
+003690               RIDFLD(CB3A-AUDIT-KEY)
+003700     END-EXEC.
+003710     PERFORM 4400-MOVE-ROW-TO-MAP THRU 4400-EXIT.
+003720 4610-EXIT.
+003730     EXIT.
+003740*----------------------------------------------------------------
+003750* 4900-SEND-RESULTS -- REDISPLAY THE SEARCH SCREEN WITH THE
+003760*     CURRENT RESULT ROWS AND MESSAGE LINE.
+003770*----------------------------------------------------------------
+003780 4900-SEND-RESULTS.
+003790     EXEC CICS SEND MAP('CB3ESET')
+003800               MAPSET('CB3EMAP')
+003810               FROM(CB3ESETO)
+003820               ERASE
+003830     END-EXEC.
+003840 4900-EXIT.
+003850     EXIT.
+003860*----------------------------------------------------------------
+003870* 5000-APPLY-REKEY -- APPLY A NEW EXPECTED DIGEST TO THE ROW
+003880*     MARKED WITH "S" IN ITS SELECTOR COLUMN.
+003890*----------------------------------------------------------------
+003900 5000-APPLY-REKEY.
+003910     PERFORM 5100-FIND-SELECTED-ROW THRU 5100-EXIT.
+003920     IF CB3E-SELECTED-ROW = ZERO
+003930         MOVE "MARK ONE ROW WITH S AND KEY THE NEW HASH"
+003940             TO CB3EMSGO
+003950         GO TO 5000-EXIT
+003960     END-IF.
+003970     IF CB3ENHI = SPACES
+003980         MOVE "ENTER THE NEW EXPECTED HASH BEFORE PF5"
+003990             TO CB3EMSGO
+004000         GO TO 5000-EXIT
+004010     END-IF.
+004020     MOVE CB3E-CA-ROW-KEY (CB3E-SELECTED-ROW) TO CB3A-AUDIT-KEY.
+004030     EXEC CICS HANDLE CONDITION
+004040               NOTFND(5000-NOT-FOUND)
+004050     END-EXEC.
+004060     EXEC CICS READ FILE('AUDITF')
+004070               INTO(CB3A-AUDIT-RECORD)
+004080               RIDFLD(CB3A-AUDIT-KEY)
+004090               UPDATE
+004100     END-EXEC.
+004110     MOVE CB3ENHI TO CB3A-EXPECTED-DIGEST.
+004120     EXEC CICS REWRITE FILE('AUDITF')
+004130               FROM(CB3A-AUDIT-RECORD)
+004140     END-EXEC.
+004150     MOVE "EXPECTED DIGEST UPDATED" TO CB3EMSGO.
+004160     GO TO 5000-EXIT.
+004170 5000-NOT-FOUND.
+004180     MOVE "SELECTED ROW NO LONGER ON FILE -- SEARCH AGAIN"
+004190         TO CB3EMSGO.
+004200 5000-EXIT.
+004210     PERFORM 4600-REDISPLAY-ROWS THRU 4600-EXIT.
+004220     PERFORM 4900-SEND-RESULTS THRU 4900-EXIT.
+004230     EXIT.
+004240*----------------------------------------------------------------
+004250* 5100-FIND-SELECTED-ROW -- SCAN THE FIVE SELECTOR FIELDS FOR
+004260*     AN "S" AND RETURN WHICH RESULT LINE IT MARKS (0 IF NONE).
+004270*----------------------------------------------------------------
+004280 5100-FIND-SELECTED-ROW.
+004290     EVALUATE TRUE
+004300         WHEN CB3ES1I = "S"
+004310             MOVE 1 TO CB3E-SELECTED-ROW
+004320         WHEN CB3ES2I = "S"
+004330             MOVE 2 TO CB3E-SELECTED-ROW
+004340         WHEN CB3ES3I = "S"
+004350             MOVE 3 TO CB3E-SELECTED-ROW
+004360         WHEN CB3ES4I = "S"
+004370             MOVE 4 TO CB3E-SELECTED-ROW
+004380         WHEN CB3ES5I = "S"
+004390             MOVE 5 TO CB3E-SELECTED-ROW
+004400         WHEN OTHER
+004410             MOVE ZERO TO CB3E-SELECTED-ROW
+004420     END-EVALUATE.
+004430 5100-EXIT.
+004440     EXIT.
+004450*----------------------------------------------------------------
+004460* 7000-SEND-GOODBYE -- PF3 PRESSED. SEND A FAREWELL SCREEN AND
+004470*     END THE CONVERSATION (NO TRANSID ON THE RETURN, SO CICS
+004480*     DOES NOT RESTART THIS TRANSACTION FOR THE TERMINAL).
+004490*----------------------------------------------------------------
+004500 7000-SEND-GOODBYE.
+004510     EXEC CICS SEND TEXT
+004520               FROM(CB3E-GOODBYE-TEXT)
+004530               LENGTH(LENGTH OF CB3E-GOODBYE-TEXT)
+004540               ERASE
+004550               FREEKB
+004560     END-EXEC.
+004570     EXEC CICS RETURN END-EXEC.
+004580 7000-EXIT.
+004590     EXIT.
