@@ -0,0 +1,190 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBDEM3A.
+000030 AUTHOR.        D L HOLLOWAY.
+000040 INSTALLATION.  DATA CONTROL - FILE INTEGRITY GROUP.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* CBDEM3A -- HASH-CHECK AUDIT TRAIL WRITER AND OVERRIDE LOOKUP.
+000090*
+000100* APPENDS ONE ROW PER CBDEM3 RUN TO THE PERMANENT AUDIT FILE SO
+000110* COMPLIANCE CAN PULL FILE-INTEGRITY EVIDENCE WITHOUT DIGGING
+000120* THROUGH OLD JOB LOGS. THE AUDIT FILE IS A VSAM KSDS KEYED BY
+000130* DATE + FILENAME + TIME (SEE CB3AREC).
+000140*
+000150* A CALLER MAY ALSO ASK FOR THE MOST RECENT NON-BLANK EXPECTED
+000160* DIGEST ON FILE FOR A GIVEN FILE NAME (FUNCTION "F"), SO A HASH
+000170* AN ANALYST HAS CORRECTED THROUGH THE CBDEM3E ONLINE SCREEN
+000180* TAKES EFFECT ON THE FILE'S NEXT RECONCILIATION RUN INSTEAD OF
+000190* SITTING UNUSED IN THE AUDIT TRAIL. THE FILE IS SCANNED FROM ITS
+000200* LOWEST KEY FORWARD SINCE THE KEY IS DATE-FILENAME-TIME, NOT
+000210* FILENAME-DATE-TIME, SO THERE IS NO DIRECT-KEY WAY TO POSITION
+000220* ON "THE LATEST ROW FOR THIS FILE NAME"; THE LAST MATCH SEEN
+000230* WHILE SCANNING FORWARD IS THE MOST RECENT ONE.
+000240*----------------------------------------------------------------
+000250* MODIFICATION HISTORY.
+000260*   08/08/2026  DLH  ORIGINAL VERSION.
+000270*   08/08/2026  DLH  ADDED THE "F" (FIND-LATEST-DIGEST) FUNCTION
+000280*                    SO A REKEYED EXPECTED DIGEST CAN FEED BACK
+000290*                    INTO RECONCILIATION.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.   IBM-370.
+000340 OBJECT-COMPUTER.   IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT CB3A-AUDIT-FILE ASSIGN TO AUDITF
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS CB3A-AUDIT-KEY
+000410         FILE STATUS IS CB3A-AUDIT-STATUS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  CB3A-AUDIT-FILE.
+000450 COPY CB3AREC.
+000460 WORKING-STORAGE SECTION.
+000470*----------------------------------------------------------------
+000480*    01  CB3A-SWITCHES        -- RUN SWITCHES.
+000490*----------------------------------------------------------------
+000500 01  CB3A-SWITCHES.
+000510     05  CB3A-AUDIT-STATUS       PIC X(02) VALUE SPACES.
+000520         88  CB3A-AUDIT-OK               VALUE "00".
+000530         88  CB3A-AUDIT-EOF              VALUE "10".
+000540         88  CB3A-AUDIT-NEW-FILE         VALUE "35".
+000550     05  CB3A-FILE-OPENED-SW     PIC X(01) VALUE "N".
+000560         88  CB3A-FILE-IS-OPEN           VALUE "Y".
+000570 LINKAGE SECTION.
+000580*----------------------------------------------------------------
+000590*    01  CB3A-PARM            -- CALLER'S AUDIT ROW TO APPEND.
+000600*----------------------------------------------------------------
+000610 01  CB3A-PARM.
+000620*        AUDIT ROW, PASSED AS A FLAT BUFFER IN THE SHAPE OF
+000630*        CB3AREC -- SEE THAT COPYBOOK FOR THE FIELD-BY-FIELD
+000640*        LAYOUT. KEPT FLAT HERE SO IT DOES NOT COLLIDE WITH THE
+000650*        STRUCTURED FD RECORD OF THE SAME NAME ABOVE.
+000660     05  CB3A-P-AUDIT-RECORD     PIC X(309).
+000670     05  CB3A-P-RETURN-CODE      PIC S9(04) COMP.
+000680         88  CB3A-P-RC-OK                VALUE ZERO.
+000690         88  CB3A-P-RC-FILE-ERROR        VALUE 8.
+000700*        A BLANK FUNCTION CODE MEANS APPEND, AS EVERY CALLER
+000710*        WROTE BEFORE THE FIND-LATEST FUNCTION WAS ADDED.
+000720     05  CB3A-P-FUNCTION         PIC X(01).
+000730         88  CB3A-P-FN-APPEND            VALUE SPACE "A".
+000740         88  CB3A-P-FN-FIND-LATEST       VALUE "F".
+000750     05  CB3A-P-QUERY-FILENAME   PIC X(80).
+000760     05  CB3A-P-QUERY-DIGEST     PIC X(64).
+000770     05  CB3A-P-QUERY-FOUND      PIC X(01).
+000780         88  CB3A-P-QUERY-IS-FOUND       VALUE "Y".
+000790 PROCEDURE DIVISION USING CB3A-PARM.
+000800*----------------------------------------------------------------
+000810* 0000-MAINLINE -- TOP-LEVEL CONTROL FLOW.
+000820*----------------------------------------------------------------
+000830 0000-MAINLINE.
+000840     MOVE ZERO TO CB3A-P-RETURN-CODE.
+000850     EVALUATE TRUE
+000860         WHEN CB3A-P-FN-FIND-LATEST
+000870             PERFORM 2100-OPEN-INPUT THRU 2100-EXIT
+000880             IF CB3A-P-RC-OK
+000890                 PERFORM 4000-FIND-LATEST-DIGEST THRU 4000-EXIT
+000900             END-IF
+000910         WHEN OTHER
+000920             PERFORM 2000-OPEN-EXTEND THRU 2000-EXIT
+000930             IF CB3A-P-RC-OK
+000940                 PERFORM 3000-WRITE-AUDIT-ROW THRU 3000-EXIT
+000950             END-IF
+000960     END-EVALUATE.
+000970     PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+000980     GOBACK.
+000990 0000-EXIT.
+001000     EXIT.
+001010*----------------------------------------------------------------
+001020* 2000-OPEN-EXTEND -- OPEN THE AUDIT FILE FOR APPEND. AN INDEXED
+001030*     FILE CANNOT BE OPENED EXTEND, SO THIS OPENS I-O AND, THE
+001040*     FIRST TIME THE CLUSTER IS EVER USED (NO RECORDS YET), FALLS
+001050*     BACK TO OUTPUT TO INITIALIZE IT BEFORE REOPENING I-O.
+001060*----------------------------------------------------------------
+001070 2000-OPEN-EXTEND.
+001080     OPEN I-O CB3A-AUDIT-FILE.
+001090     IF CB3A-AUDIT-NEW-FILE
+001100         OPEN OUTPUT CB3A-AUDIT-FILE
+001110         CLOSE CB3A-AUDIT-FILE
+001120         OPEN I-O CB3A-AUDIT-FILE
+001130     END-IF.
+001140     IF NOT CB3A-AUDIT-OK
+001150         MOVE 8 TO CB3A-P-RETURN-CODE
+001160         GO TO 2000-EXIT
+001170     END-IF.
+001180     MOVE "Y" TO CB3A-FILE-OPENED-SW.
+001190 2000-EXIT.
+001200     EXIT.
+001210*----------------------------------------------------------------
+001220* 2100-OPEN-INPUT -- OPEN THE AUDIT FILE READ-ONLY FOR A FIND-
+001230*     LATEST-DIGEST LOOKUP.
+001240*----------------------------------------------------------------
+001250 2100-OPEN-INPUT.
+001260     OPEN INPUT CB3A-AUDIT-FILE.
+001270     IF NOT CB3A-AUDIT-OK
+001280         MOVE 8 TO CB3A-P-RETURN-CODE
+001290         GO TO 2100-EXIT
+001300     END-IF.
+001310     MOVE "Y" TO CB3A-FILE-OPENED-SW.
+001320 2100-EXIT.
+001330     EXIT.
+001340*----------------------------------------------------------------
+001350* 3000-WRITE-AUDIT-ROW -- APPEND THE CALLER'S ROW TO THE AUDIT
+001360*     FILE.
+001370*----------------------------------------------------------------
+001380 3000-WRITE-AUDIT-ROW.
+001390     MOVE CB3A-P-AUDIT-RECORD TO CB3A-AUDIT-RECORD.
+001400     WRITE CB3A-AUDIT-RECORD.
+001410     IF NOT CB3A-AUDIT-OK
+001420         MOVE 8 TO CB3A-P-RETURN-CODE
+001430     END-IF.
+001440 3000-EXIT.
+001450     EXIT.
+001460*----------------------------------------------------------------
+001470* 4000-FIND-LATEST-DIGEST -- SCAN THE AUDIT FILE FROM ITS LOWEST
+001480*     KEY FORWARD, KEEPING THE LAST NON-BLANK EXPECTED DIGEST
+001490*     SEEN FOR THE CALLER'S FILE NAME. BECAUSE THE SCAN VISITS
+001500*     EVERY DATE IN ASCENDING ORDER, THE LAST MATCH KEPT IS THE
+001510*     MOST RECENT ONE.
+001520*----------------------------------------------------------------
+001530 4000-FIND-LATEST-DIGEST.
+001540     MOVE "N"    TO CB3A-P-QUERY-FOUND.
+001550     MOVE SPACES TO CB3A-P-QUERY-DIGEST.
+001560     MOVE LOW-VALUES TO CB3A-AUDIT-KEY.
+001570     START CB3A-AUDIT-FILE KEY IS NOT LESS THAN CB3A-AUDIT-KEY
+001580         INVALID KEY
+001590             MOVE "10" TO CB3A-AUDIT-STATUS
+001600     END-START.
+001610     PERFORM 4100-SCAN-ROW THRU 4100-EXIT
+001620         UNTIL CB3A-AUDIT-EOF.
+001630 4000-EXIT.
+001640     EXIT.
+001650*----------------------------------------------------------------
+001660* 4100-SCAN-ROW -- EXAMINE ONE ROW DURING THE FIND-LATEST-DIGEST
+001670*     SCAN.
+001680*----------------------------------------------------------------
+001690 4100-SCAN-ROW.
+001700     READ CB3A-AUDIT-FILE NEXT RECORD
+001710         AT END
+001720             MOVE "10" TO CB3A-AUDIT-STATUS
+001730     END-READ.
+001740     IF CB3A-AUDIT-OK
+001750         AND CB3A-KEY-FILENAME = CB3A-P-QUERY-FILENAME
+001760         AND CB3A-EXPECTED-DIGEST NOT = SPACES
+001770             MOVE CB3A-EXPECTED-DIGEST TO CB3A-P-QUERY-DIGEST
+001780             MOVE "Y" TO CB3A-P-QUERY-FOUND
+001790     END-IF.
+001800 4100-EXIT.
+001810     EXIT.
+001820*----------------------------------------------------------------
+001830* 8000-CLOSE-FILES -- CLOSE THE AUDIT FILE IF IT WAS OPENED.
+001840*----------------------------------------------------------------
+001850 8000-CLOSE-FILES.
+001860     IF CB3A-FILE-IS-OPEN
+001870         CLOSE CB3A-AUDIT-FILE
+001880     END-IF.
+001890 8000-EXIT.
+001900     EXIT.
