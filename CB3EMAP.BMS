@@ -0,0 +1,87 @@
+000010***************************************************************
+000020*    CB3EMAP -- HASH-CHECK AUDIT INQUIRY MAPSET.
+000030*
+000040*    ONE MAP (CB3ESET) USED BY CBDEM3E TO LET AN ANALYST SEARCH
+000050*    THE HASH-CHECK AUDIT TRAIL (AUDITF, SEE CB3AREC) BY FILE
+000060*    NAME AND/OR DATE RANGE, REVIEW UP TO FIVE RESULT ROWS, AND
+000070*    RE-KEY A CORRECTED EXPECTED DIGEST WHEN A PARTNER RESENDS A
+000080*    FILE WITH A NEW CHECKSUM.
+000090***************************************************************
+000100 CB3EMAP  DFHMSD TYPE=&SYSPARM,                                 X
+000110               MODE=INOUT,                                     X
+000120               LANG=COBOL,                                     X
+000130               CTRL=(FREEKB,FRSET),                             X
+000140               STORAGE=AUTO,                                    X
+000150               TIOAPFX=YES
+000160*
+000170 CB3ESET  DFHMDI SIZE=(24,80),                                  X
+000180               LINE=1,                                          X
+000190               COLUMN=1
+000200*
+000210 CB3ETTL  DFHMDF POS=(1,1),LENGTH=40,ATTRB=(PROT,BRT),           X
+000220               INITIAL='CBDEM3E -- HASH-CHECK AUDIT INQUIRY'
+000230*
+000240 CB3EFNT  DFHMDF POS=(3,1),LENGTH=15,ATTRB=(PROT),               X
+000250               INITIAL='FILE NAME . . .'
+000260 CB3EFN   DFHMDF POS=(3,17),LENGTH=44,ATTRB=(UNPROT,IC)
+000270*
+000280 CB3EDFT  DFHMDF POS=(4,1),LENGTH=15,ATTRB=(PROT),               X
+000290               INITIAL='DATE FROM  . . .'
+000300 CB3EDF   DFHMDF POS=(4,17),LENGTH=8,ATTRB=(UNPROT,NUM)
+000310 CB3EDTT  DFHMDF POS=(4,30),LENGTH=15,ATTRB=(PROT),              X
+000320               INITIAL='DATE TO  . . .'
+000330 CB3EDT   DFHMDF POS=(4,46),LENGTH=8,ATTRB=(UNPROT,NUM)
+000340*
+000350 CB3EMSG  DFHMDF POS=(6,1),LENGTH=79,ATTRB=(PROT,BRT)
+000360*
+000370 CB3EHDR  DFHMDF POS=(8,1),LENGTH=70,ATTRB=(PROT),               X
+000380               INITIAL='S  DATE       FILE NAME                     X
+000390               DIGEST (TRUNC)       STATUS'
+000400*
+000410*        FIVE RESULT LINES, LINES 9 THRU 13. SEE THE COBOL
+000420*        SYMBOLIC MAP (COPYBOOK CB3EMAP) FOR THE GENERATED
+000430*        FIELD NAMES -- CB3ES1 THRU CB3ES5 ARE THE SELECTOR
+000440*        CODES, CB3ED1 THRU CB3ED5 THE DATES, CB3EN1 THRU
+000450*        CB3EN5 THE FILE NAMES, CB3EH1 THRU CB3EH5 THE
+000460*        TRUNCATED DIGESTS, CB3EP1 THRU CB3EP5 THE STATUSES.
+000470*
+000480 CB3ES1   DFHMDF POS=(9,1),LENGTH=1,ATTRB=(UNPROT)
+000490 CB3ED1   DFHMDF POS=(9,4),LENGTH=8,ATTRB=(PROT)
+000500 CB3EN1   DFHMDF POS=(9,14),LENGTH=30,ATTRB=(PROT)
+000510 CB3EH1   DFHMDF POS=(9,46),LENGTH=16,ATTRB=(PROT)
+000520 CB3EP1   DFHMDF POS=(9,64),LENGTH=8,ATTRB=(PROT)
+000530*
+000540 CB3ES2   DFHMDF POS=(10,1),LENGTH=1,ATTRB=(UNPROT)
+000550 CB3ED2   DFHMDF POS=(10,4),LENGTH=8,ATTRB=(PROT)
+000560 CB3EN2   DFHMDF POS=(10,14),LENGTH=30,ATTRB=(PROT)
+000570 CB3EH2   DFHMDF POS=(10,46),LENGTH=16,ATTRB=(PROT)
+000580 CB3EP2   DFHMDF POS=(10,64),LENGTH=8,ATTRB=(PROT)
+000590*
+000600 CB3ES3   DFHMDF POS=(11,1),LENGTH=1,ATTRB=(UNPROT)
+000610 CB3ED3   DFHMDF POS=(11,4),LENGTH=8,ATTRB=(PROT)
+000620 CB3EN3   DFHMDF POS=(11,14),LENGTH=30,ATTRB=(PROT)
+000630 CB3EH3   DFHMDF POS=(11,46),LENGTH=16,ATTRB=(PROT)
+000640 CB3EP3   DFHMDF POS=(11,64),LENGTH=8,ATTRB=(PROT)
+000650*
+000660 CB3ES4   DFHMDF POS=(12,1),LENGTH=1,ATTRB=(UNPROT)
+000670 CB3ED4   DFHMDF POS=(12,4),LENGTH=8,ATTRB=(PROT)
+000680 CB3EN4   DFHMDF POS=(12,14),LENGTH=30,ATTRB=(PROT)
+000690 CB3EH4   DFHMDF POS=(12,46),LENGTH=16,ATTRB=(PROT)
+000700 CB3EP4   DFHMDF POS=(12,64),LENGTH=8,ATTRB=(PROT)
+000710*
+000720 CB3ES5   DFHMDF POS=(13,1),LENGTH=1,ATTRB=(UNPROT)
+000730 CB3ED5   DFHMDF POS=(13,4),LENGTH=8,ATTRB=(PROT)
+000740 CB3EN5   DFHMDF POS=(13,14),LENGTH=30,ATTRB=(PROT)
+000750 CB3EH5   DFHMDF POS=(13,46),LENGTH=16,ATTRB=(PROT)
+000760 CB3EP5   DFHMDF POS=(13,64),LENGTH=8,ATTRB=(PROT)
+000770*
+000780 CB3ENHT  DFHMDF POS=(16,1),LENGTH=25,ATTRB=(PROT),              X
+000790               INITIAL='S=SELECT, NEW EXP HASH .'
+000800 CB3ENH   DFHMDF POS=(16,27),LENGTH=64,ATTRB=(UNPROT)
+000810*
+000820 CB3EPFT  DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT),              X
+000830               INITIAL='PF3=EXIT  PF5=APPLY RE-KEYED HASH  ENTER=SX
+000840               EARCH (FIRST 5 MATCHES)'
+000850*
+000860         DFHMSD TYPE=FINAL
+000870         END
