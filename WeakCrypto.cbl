@@ -1,10 +1,406 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CBDEM3.
-       PROCEDURE DIVISION.
-
-      * dcexpect WeakCrypto
-       CALL 'C$SHA1' USING BY REFERENCE DATA-TO-HASH
-                           BY REFERENCE SHA1-HASH.
-       DISPLAY "SHA1 HASH: " SHA1-HASH.
-       STOP RUN.
-       DISPLAY "PROG STOPPED"
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBDEM3.
+000030 AUTHOR.        D L HOLLOWAY.
+000040 INSTALLATION.  DATA CONTROL - FILE INTEGRITY GROUP.
+000050 DATE-WRITTEN.  01/04/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* CBDEM3 -- NIGHTLY FILE-RECEIPT INTEGRITY CHECK.
+000090*
+000100* READS THE NAME OF AN INBOUND TRANSMISSION FILE FROM SYSIN,
+000110* HASHES THE WHOLE FILE VIA CBDEM3H AND REPORTS THE RESULT SO IT
+000120* CAN BE RECONCILED AGAINST THE SENDER'S CONTROL FILE.
+000130*----------------------------------------------------------------
+000140* MODIFICATION HISTORY.
+000150*   01/04/1998  DLH  ORIGINAL VERSION -- SHA-1 ONLY, HASHED A
+000160*                    SINGLE IN-MEMORY FIELD.
+000170*   08/08/2026  DLH  ADDED SHA-256 AS THE PRIMARY DIGEST. SHA-1
+000180*                    IS STILL COMPUTED AND DISPLAYED, TAGGED
+000190*                    "(LEGACY)", SO EXISTING RECONCILIATION
+000200*                    SCRIPTS KEEP WORKING DURING THE CUTOVER.
+000210*   08/08/2026  DLH  REPLACED THE SINGLE WORKING-STORAGE FIELD
+000220*                    WITH A WHOLE-FILE HASH OVER AN INBOUND
+000230*                    TRANSMISSION FILE, NAMED ON A SYSIN CONTROL
+000240*                    CARD. THE ACTUAL RECORD-BY-RECORD WORK NOW
+000250*                    LIVES IN CBDEM3H SO CBDEM3D CAN REUSE IT.
+000260*   08/08/2026  DLH  EVERY RUN NOW APPENDS A ROW TO THE AUDIT
+000270*                    TRAIL (VIA CBDEM3A) INSTEAD OF RELYING ON
+000280*                    THE DISPLAY LINES ALONE.
+000290*   08/08/2026  DLH  EACH RUN NOW ADDS A LINE TO THE DAILY HASH-
+000300*                    VERIFICATION SUMMARY REPORT (VIA CBDEM3P) IN
+000310*                    ADDITION TO THE AUDIT TRAIL ROW.
+000320*   08/08/2026  DLH  ADDED A RESTART CHECKPOINT (VIA CBDEM3R),
+000330*                    KEYED BY JOB-ID AND FILE NAME, SO A RESTART
+000340*                    OF THE SAME JOB-ID SKIPS RE-VERIFYING A FILE
+000350*                    ALREADY CONFIRMED GOOD.
+000360*   08/08/2026  DLH  A HASH-MISMATCH FAILURE NOW ALSO PUSHES AN
+000370*                    ALERT ROW TO THE MONITORING/TICKETING QUEUE
+000380*                    (VIA CBDEM3C) SO ON-CALL IS PAGED WITHOUT
+000390*                    WAITING FOR THE MORNING REPORT.
+000400*----------------------------------------------------------------
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER.   IBM-370.
+000440 OBJECT-COMPUTER.   IBM-370.
+000450 DATA DIVISION.
+000460 WORKING-STORAGE SECTION.
+000470*----------------------------------------------------------------
+000480*    01  CB3-SWITCHES        -- RUN SWITCHES.
+000490*----------------------------------------------------------------
+000500 01  CB3-SWITCHES.
+000510     05  CB3-RETURN-CODE     PIC S9(04) COMP VALUE ZERO.
+000520         88  CB3-RC-OK                   VALUE ZERO.
+000530         88  CB3-RC-HASH-MISMATCH        VALUE 4.
+000540         88  CB3-RC-FILE-ERROR           VALUE 8.
+000550*----------------------------------------------------------------
+000560*    01  CB3-CONTROL-CARD    -- SYSIN CONTROL CARD, ONE PER RUN.
+000570*----------------------------------------------------------------
+000580 01  CB3-CONTROL-CARD.
+000590     05  CB3-INBOUND-FILENAME    PIC X(80).
+000600     05  CB3-JOB-ID              PIC X(08).
+000610     05  CB3-STEP-ID             PIC X(08).
+000620     05  CB3-RECORD-FORMAT       PIC X(01).
+000630*----------------------------------------------------------------
+000640*    01  CB3-HASH-RESULTS    -- DIGEST VALUES, PRIMARY + LEGACY.
+000650*----------------------------------------------------------------
+000660 01  CB3-HASH-RESULTS.
+000670     05  CB3-ALGORITHM-PRIMARY   PIC X(10) VALUE "SHA-256".
+000680     05  SHA2-HASH               PIC X(64) VALUE SPACES.
+000690     05  CB3-ALGORITHM-LEGACY    PIC X(10) VALUE "SHA-1".
+000700     05  SHA1-HASH               PIC X(40) VALUE SPACES.
+000710     05  CB3-RECORD-COUNT        PIC 9(08) COMP VALUE ZERO.
+000720*----------------------------------------------------------------
+000730*    01  CB3-MANIFEST-NAME   -- PER-RECORD HASH MANIFEST FILE.
+000740*----------------------------------------------------------------
+000750 01  CB3-MANIFEST-FILENAME   PIC X(80) VALUE
+000760         "CBDEM3.MANIFEST.DAT".
+000770*----------------------------------------------------------------
+000780*    01  CB3H-PARM-AREA      -- PARAMETER AREA PASSED TO CBDEM3H.
+000790*----------------------------------------------------------------
+000800 01  CB3H-PARM-AREA.
+000810     05  CB3H-P-INBOUND-FILENAME  PIC X(80).
+000820     05  CB3H-P-MANIFEST-FILENAME PIC X(80).
+000830     05  CB3H-P-AGGREGATE-SHA2    PIC X(64).
+000840     05  CB3H-P-AGGREGATE-SHA1    PIC X(40).
+000850     05  CB3H-P-EXPECTED-HASH     PIC X(64).
+000860     05  CB3H-P-RECORD-COUNT      PIC 9(08) COMP.
+000870     05  CB3H-P-RECORD-FORMAT     PIC X(01).
+000880     05  CB3H-P-RETURN-CODE       PIC S9(04) COMP.
+000890*----------------------------------------------------------------
+000900*    01  CB3-RUN-TIMESTAMP   -- WHEN THIS RUN EXECUTED.
+000910*----------------------------------------------------------------
+000920 01  CB3-RUN-TIMESTAMP.
+000930     05  CB3-RUN-DATE            PIC 9(08).
+000940     05  CB3-RUN-TIME            PIC 9(08).
+000950*----------------------------------------------------------------
+000960*    01  CB3-RECONCILE-RESULT -- EXPECTED-HASH COMPARISON.
+000970*----------------------------------------------------------------
+000980 01  CB3-RECONCILE-RESULT.
+000990     05  CB3-EXPECTED-HASH        PIC X(64) VALUE SPACES.
+001000     05  CB3-MATCH-STATUS         PIC X(01) VALUE "N".
+001010         88  CB3-MATCH-PASS               VALUE "P".
+001020         88  CB3-MATCH-FAIL               VALUE "F".
+001030         88  CB3-MATCH-NOT-CHECKED        VALUE "N".
+001040*----------------------------------------------------------------
+001050*    01  CB3R-PARM-AREA      -- PARAMETER AREA PASSED TO CBDEM3R.
+001060*----------------------------------------------------------------
+001070 01  CB3R-PARM-AREA.
+001080     05  CB3R-P-FUNCTION         PIC X(01).
+001090     05  CB3R-P-JOB-ID           PIC X(08).
+001100     05  CB3R-P-FILENAME         PIC X(80).
+001110     05  CB3R-P-CKPT-DATE        PIC 9(08).
+001120     05  CB3R-P-CKPT-TIME        PIC 9(08).
+001130     05  CB3R-P-FOUND            PIC X(01).
+001140         88  CB3R-P-CKPT-FOUND           VALUE "Y".
+001150     05  CB3R-P-RETURN-CODE      PIC S9(04) COMP.
+001160*----------------------------------------------------------------
+001170*    01  CB3-RESTART-RESULT  -- ALREADY-CONFIRMED-GOOD SWITCH.
+001180*----------------------------------------------------------------
+001190 01  CB3-RESTART-RESULT.
+001200     05  CB3-ALREADY-DONE-SW      PIC X(01) VALUE "N".
+001210         88  CB3-ALREADY-CONFIRMED       VALUE "Y".
+001220*----------------------------------------------------------------
+001230*    01  CB3A-AUDIT-RECORD   -- ROW PASSED TO CBDEM3A.
+001240*----------------------------------------------------------------
+001250 COPY CB3AREC.
+001260*----------------------------------------------------------------
+001270*    01  CB3A-PARM-AREA      -- PARAMETER AREA PASSED TO CBDEM3A.
+001280*----------------------------------------------------------------
+001290 01  CB3A-PARM-AREA.
+001300     05  CB3A-P-AUDIT-RECORD     PIC X(309).
+001310     05  CB3A-P-RETURN-CODE      PIC S9(04) COMP.
+001320*        A BLANK FUNCTION CODE MEANS APPEND, SO THE 4000-WRITE-
+001330*        AUDIT-TRAIL CALL BELOW DOES NOT NEED TO SET IT.
+001340     05  CB3A-P-FUNCTION         PIC X(01).
+001350         88  CB3A-P-FN-FIND-LATEST      VALUE "F".
+001360     05  CB3A-P-QUERY-FILENAME   PIC X(80).
+001370     05  CB3A-P-QUERY-DIGEST     PIC X(64).
+001380     05  CB3A-P-QUERY-FOUND      PIC X(01).
+001390         88  CB3A-P-QUERY-IS-FOUND      VALUE "Y".
+001400*----------------------------------------------------------------
+001410*    01  CB3P-PARM-AREA      -- PARAMETER AREA PASSED TO CBDEM3P.
+001420*----------------------------------------------------------------
+001430 01  CB3P-PARM-AREA.
+001440     05  CB3P-P-FUNCTION         PIC X(01) VALUE "D".
+001450     05  CB3P-P-RUN-DATE         PIC 9(08).
+001460     05  CB3P-P-FILENAME         PIC X(80).
+001470     05  CB3P-P-ALGORITHM        PIC X(10).
+001480     05  CB3P-P-DIGEST           PIC X(64).
+001490     05  CB3P-P-MATCH-STATUS     PIC X(01).
+001500     05  CB3P-P-RETURN-CODE      PIC S9(04) COMP.
+001510*----------------------------------------------------------------
+001520*    01  CB3C-ALERT-RECORD   -- ROW PASSED TO CBDEM3C.
+001530*----------------------------------------------------------------
+001540 COPY CB3CREC.
+001550*----------------------------------------------------------------
+001560*    01  CB3C-PARM-AREA      -- PARAMETER AREA PASSED TO CBDEM3C.
+001570*----------------------------------------------------------------
+001580 01  CB3C-PARM-AREA.
+001590     05  CB3C-P-ALERT-RECORD     PIC X(316).
+001600     05  CB3C-P-RETURN-CODE      PIC S9(04) COMP.
+001610 PROCEDURE DIVISION.
+001620*----------------------------------------------------------------
+001630* 0000-MAINLINE -- TOP-LEVEL CONTROL FLOW.
+001640*----------------------------------------------------------------
+001650 0000-MAINLINE.
+001660     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001670     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+001680     IF CB3-ALREADY-CONFIRMED
+001690         PERFORM 3200-DISPLAY-SKIPPED THRU 3200-EXIT
+001700         GO TO 0000-FINISH
+001710     END-IF.
+001720     PERFORM 2000-COMPUTE-HASH THRU 2000-EXIT.
+001730     PERFORM 2400-LOOKUP-AUDIT-OVERRIDE THRU 2400-EXIT.
+001740     PERFORM 2500-RECONCILE-HASH THRU 2500-EXIT.
+001750     PERFORM 2700-PUSH-ALERT THRU 2700-EXIT.
+001760     PERFORM 3000-DISPLAY-RESULTS THRU 3000-EXIT.
+001770     PERFORM 4000-WRITE-AUDIT-TRAIL THRU 4000-EXIT.
+001780     PERFORM 4500-WRITE-REPORT-LINE THRU 4500-EXIT.
+001790     PERFORM 4700-SAVE-CHECKPOINT THRU 4700-EXIT.
+001800 0000-FINISH.
+001810     MOVE CB3-RETURN-CODE TO RETURN-CODE.
+001820     STOP RUN.
+001830 0000-EXIT.
+001840     EXIT.
+001850*----------------------------------------------------------------
+001860* 1000-INITIALIZE -- SET UP FOR THE RUN. THE NAME OF THE INBOUND
+001870*     TRANSMISSION FILE TO CHECK IS READ FROM A SYSIN CONTROL
+001880*     CARD.
+001890*----------------------------------------------------------------
+001900 1000-INITIALIZE.
+001910     MOVE ZERO   TO CB3-RETURN-CODE.
+001920     MOVE SPACES TO CB3-CONTROL-CARD.
+001930     ACCEPT CB3-CONTROL-CARD FROM SYSIN.
+001940     ACCEPT CB3-RUN-DATE FROM DATE YYYYMMDD.
+001950     ACCEPT CB3-RUN-TIME FROM TIME.
+001960 1000-EXIT.
+001970     EXIT.
+001980*----------------------------------------------------------------
+001990* 1200-CHECK-RESTART -- ASK CBDEM3R WHETHER THIS JOB-ID AND FILE
+002000*     NAME WERE ALREADY CONFIRMED GOOD ON AN EARLIER PASS, SO A
+002010*     RESTART AFTER AN ABEND DOES NOT RE-VERIFY A FILE THAT IS
+002020*     ALREADY KNOWN GOOD.
+002030*----------------------------------------------------------------
+002040 1200-CHECK-RESTART.
+002050     MOVE "Q"                TO CB3R-P-FUNCTION.
+002060     MOVE CB3-JOB-ID         TO CB3R-P-JOB-ID.
+002070     MOVE CB3-INBOUND-FILENAME TO CB3R-P-FILENAME.
+002080     CALL "CBDEM3R" USING CB3R-PARM-AREA.
+002090     IF CB3R-P-CKPT-FOUND
+002100         MOVE "Y" TO CB3-ALREADY-DONE-SW
+002110     ELSE
+002120         MOVE "N" TO CB3-ALREADY-DONE-SW
+002130     END-IF.
+002140 1200-EXIT.
+002150     EXIT.
+002160*----------------------------------------------------------------
+002170* 2000-COMPUTE-HASH -- HASH THE WHOLE INBOUND FILE VIA CBDEM3H.
+002180*----------------------------------------------------------------
+002190 2000-COMPUTE-HASH.
+002200     MOVE CB3-INBOUND-FILENAME  TO CB3H-P-INBOUND-FILENAME.
+002210     MOVE CB3-MANIFEST-FILENAME TO CB3H-P-MANIFEST-FILENAME.
+002220     MOVE CB3-RECORD-FORMAT     TO CB3H-P-RECORD-FORMAT.
+002230     CALL "CBDEM3H" USING CB3H-PARM-AREA.
+002240     MOVE CB3H-P-AGGREGATE-SHA2 TO SHA2-HASH.
+002250     MOVE CB3H-P-AGGREGATE-SHA1 TO SHA1-HASH.
+002260     MOVE CB3H-P-EXPECTED-HASH  TO CB3-EXPECTED-HASH.
+002270     MOVE CB3H-P-RECORD-COUNT   TO CB3-RECORD-COUNT.
+002280     MOVE CB3H-P-RETURN-CODE    TO CB3-RETURN-CODE.
+002290 2000-EXIT.
+002300     EXIT.
+002310*----------------------------------------------------------------
+002320* 2400-LOOKUP-AUDIT-OVERRIDE -- ASK CBDEM3A FOR THE MOST RECENT
+002330*     EXPECTED DIGEST AN ANALYST HAS RE-KEYED FOR THIS FILE NAME
+002340*     THROUGH THE CBDEM3E ONLINE INQUIRY SCREEN. WHEN ONE EXISTS
+002350*     IT REPLACES THE TRAILER-DERIVED EXPECTED HASH BELOW, SO A
+002360*     CORRECTED DIGEST TAKES EFFECT ON THE FILE'S NEXT RUN.
+002370*----------------------------------------------------------------
+002380 2400-LOOKUP-AUDIT-OVERRIDE.
+002390     MOVE "F"                  TO CB3A-P-FUNCTION.
+002400     MOVE CB3-INBOUND-FILENAME TO CB3A-P-QUERY-FILENAME.
+002410     CALL "CBDEM3A" USING CB3A-PARM-AREA.
+002420     IF CB3A-P-QUERY-IS-FOUND
+002430         MOVE CB3A-P-QUERY-DIGEST TO CB3-EXPECTED-HASH
+002440     END-IF.
+002450     MOVE SPACES TO CB3A-P-FUNCTION.
+002460 2400-EXIT.
+002470     EXIT.
+002480*----------------------------------------------------------------
+002490* 2500-RECONCILE-HASH -- COMPARE THE COMPUTED PRIMARY DIGEST TO
+002500*     THE SENDER'S EXPECTED DIGEST, PREFERRING AN EXPECTED DIGEST
+002510*     AN ANALYST HAS RE-KEYED VIA CBDEM3E (SEE 2400-LOOKUP-AUDIT-
+002520*     OVERRIDE ABOVE) OVER THE FILE'S OWN TRAILER RECORD.
+002530*     RC=4 ON MISMATCH SO THE JOB STEP CAN CONDITION DOWNSTREAM
+002540*     STEPS OR HOLD FOR MANUAL REVIEW. A FILE ERROR FROM CBDEM3H
+002550*     (RC=8) TAKES PRECEDENCE OVER RECONCILIATION.
+002560*----------------------------------------------------------------
+002570 2500-RECONCILE-HASH.
+002580     IF NOT CB3-RC-OK
+002590         MOVE "N" TO CB3-MATCH-STATUS
+002600         GO TO 2500-EXIT
+002610     END-IF.
+002620     IF CB3-EXPECTED-HASH = SPACES
+002630         MOVE "N" TO CB3-MATCH-STATUS
+002640         GO TO 2500-EXIT
+002650     END-IF.
+002660     IF CB3-EXPECTED-HASH = SHA2-HASH
+002670         MOVE "P" TO CB3-MATCH-STATUS
+002680     ELSE
+002690         MOVE "F" TO CB3-MATCH-STATUS
+002700         MOVE 4   TO CB3-RETURN-CODE
+002710     END-IF.
+002720 2500-EXIT.
+002730     EXIT.
+002740*----------------------------------------------------------------
+002750* 2700-PUSH-ALERT -- ON A HASH-MISMATCH FAILURE, APPEND AN ALERT
+002760*     ROW TO THE MONITORING/TICKETING INTERFACE FILE VIA CBDEM3C
+002770*     SO ON-CALL IS PAGED WITHIN MINUTES INSTEAD OF WAITING FOR
+002780*     THE MORNING REPORT.
+002790*----------------------------------------------------------------
+002800 2700-PUSH-ALERT.
+002810     IF NOT CB3-MATCH-FAIL
+002820         GO TO 2700-EXIT
+002830     END-IF.
+002840     MOVE CB3-RUN-DATE          TO CB3C-ALERT-DATE.
+002850     MOVE CB3-RUN-TIME          TO CB3C-ALERT-TIME.
+002860     MOVE CB3-JOB-ID            TO CB3C-JOB-ID.
+002870     MOVE CB3-STEP-ID           TO CB3C-STEP-ID.
+002880     MOVE CB3-INBOUND-FILENAME  TO CB3C-FILENAME.
+002890     MOVE CB3-EXPECTED-HASH     TO CB3C-EXPECTED-DIGEST.
+002900     MOVE SHA2-HASH             TO CB3C-ACTUAL-DIGEST.
+002910     MOVE "HASH MISMATCH -- POSSIBLE CORRUPT OR TAMPERED FILE"
+002920                                TO CB3C-ALERT-TEXT.
+002930     MOVE CB3C-ALERT-RECORD     TO CB3C-P-ALERT-RECORD.
+002940     CALL "CBDEM3C" USING CB3C-PARM-AREA.
+002950     IF CB3C-P-RETURN-CODE NOT = ZERO
+002960         DISPLAY "CBDEM3 -- WARNING, ALERT QUEUE WRITE FAILED"
+002970     END-IF.
+002980 2700-EXIT.
+002990     EXIT.
+003000*----------------------------------------------------------------
+003010* 3000-DISPLAY-RESULTS -- REPORT BOTH DIGESTS, EACH TAGGED WITH
+003020*     THE ALGORITHM THAT PRODUCED IT, PLUS THE RECONCILIATION
+003030*     RESULT AGAINST THE SENDER'S EXPECTED DIGEST.
+003040*----------------------------------------------------------------
+003050 3000-DISPLAY-RESULTS.
+003060     DISPLAY "FILE: " CB3-INBOUND-FILENAME
+003070             " RECORDS: " CB3-RECORD-COUNT.
+003080     DISPLAY "ALGORITHM: " CB3-ALGORITHM-PRIMARY
+003090             " HASH: "     SHA2-HASH.
+003100     DISPLAY "ALGORITHM: " CB3-ALGORITHM-LEGACY
+003110             " HASH: "     SHA1-HASH
+003120             " (LEGACY)".
+003130     EVALUATE TRUE
+003140         WHEN CB3-MATCH-PASS
+003150             DISPLAY "RECONCILIATION: PASS"
+003160         WHEN CB3-MATCH-FAIL
+003170             DISPLAY "RECONCILIATION: *** FAIL *** EXPECTED "
+003180                     CB3-EXPECTED-HASH
+003190         WHEN OTHER
+003200             DISPLAY "RECONCILIATION: NOT CHECKED, NO TRAILER "
+003210                     "FOUND"
+003220     END-EVALUATE.
+003230 3000-EXIT.
+003240     EXIT.
+003250*----------------------------------------------------------------
+003260* 3200-DISPLAY-SKIPPED -- THIS FILE WAS ALREADY CONFIRMED GOOD ON
+003270*     AN EARLIER PASS UNDER THE SAME JOB-ID. NOTHING IS RE-HASHED
+003280*     AND NO NEW AUDIT OR REPORT ROW IS WRITTEN.
+003290*----------------------------------------------------------------
+003300 3200-DISPLAY-SKIPPED.
+003310     DISPLAY "FILE: " CB3-INBOUND-FILENAME.
+003320     DISPLAY "RECONCILIATION: SKIPPED, ALREADY CONFIRMED GOOD "
+003330             "ON RESTART".
+003340 3200-EXIT.
+003350     EXIT.
+003360*----------------------------------------------------------------
+003370* 4000-WRITE-AUDIT-TRAIL -- APPEND THIS RUN'S RESULT TO THE
+003380*     PERMANENT AUDIT FILE VIA CBDEM3A. A FAILURE TO WRITE THE
+003390*     AUDIT ROW DOES NOT OVERRIDE A HASHING RETURN CODE ALREADY
+003400*     SET, BUT IS NEVER SILENTLY IGNORED EITHER.
+003410*----------------------------------------------------------------
+003420 4000-WRITE-AUDIT-TRAIL.
+003430     MOVE CB3-RUN-DATE          TO CB3A-KEY-DATE.
+003440     MOVE CB3-INBOUND-FILENAME  TO CB3A-KEY-FILENAME.
+003450     MOVE CB3-RUN-TIME          TO CB3A-KEY-TIME.
+003460     MOVE CB3-JOB-ID            TO CB3A-JOB-ID.
+003470     MOVE CB3-STEP-ID           TO CB3A-STEP-ID.
+003480     MOVE CB3-ALGORITHM-PRIMARY TO CB3A-ALGORITHM-PRIMARY.
+003490     MOVE SHA2-HASH             TO CB3A-DIGEST-PRIMARY.
+003500     MOVE CB3-ALGORITHM-LEGACY  TO CB3A-ALGORITHM-LEGACY.
+003510     MOVE SHA1-HASH             TO CB3A-DIGEST-LEGACY.
+003520     MOVE CB3-RECORD-COUNT      TO CB3A-RECORD-COUNT.
+003530     MOVE CB3-EXPECTED-HASH     TO CB3A-EXPECTED-DIGEST.
+003540     MOVE CB3-MATCH-STATUS      TO CB3A-MATCH-STATUS.
+003550     MOVE CB3A-AUDIT-RECORD     TO CB3A-P-AUDIT-RECORD.
+003560     CALL "CBDEM3A" USING CB3A-PARM-AREA.
+003570     IF CB3A-P-RETURN-CODE NOT = ZERO
+003580         DISPLAY "CBDEM3 -- WARNING, AUDIT TRAIL WRITE FAILED"
+003590     END-IF.
+003600 4000-EXIT.
+003610     EXIT.
+003620*----------------------------------------------------------------
+003630* 4500-WRITE-REPORT-LINE -- ADD ONE LINE TO THE DAILY HASH-
+003640*     VERIFICATION SUMMARY REPORT VIA CBDEM3P. LIKE THE AUDIT
+003650*     TRAIL, A REPORT-WRITE FAILURE IS SURFACED BUT DOES NOT
+003660*     OVERRIDE A HASHING RETURN CODE ALREADY SET.
+003670*----------------------------------------------------------------
+003680 4500-WRITE-REPORT-LINE.
+003690     MOVE "D"                   TO CB3P-P-FUNCTION.
+003700     MOVE CB3-RUN-DATE          TO CB3P-P-RUN-DATE.
+003710     MOVE CB3-INBOUND-FILENAME  TO CB3P-P-FILENAME.
+003720     MOVE CB3-ALGORITHM-PRIMARY TO CB3P-P-ALGORITHM.
+003730     MOVE SHA2-HASH             TO CB3P-P-DIGEST.
+003740     MOVE CB3-MATCH-STATUS      TO CB3P-P-MATCH-STATUS.
+003750     CALL "CBDEM3P" USING CB3P-PARM-AREA.
+003760     IF CB3P-P-RETURN-CODE NOT = ZERO
+003770         DISPLAY "CBDEM3 -- WARNING, REPORT LINE WRITE FAILED"
+003780     END-IF.
+003790 4500-EXIT.
+003800     EXIT.
+003810*----------------------------------------------------------------
+003820* 4700-SAVE-CHECKPOINT -- RECORD THIS FILE AS CONFIRMED GOOD SO A
+003830*     RESTART OF THE SAME JOB-ID SKIPS IT. A FILE THAT FAILED
+003840*     RECONCILIATION IS NOT CHECKPOINTED, SO A RESTART TRIES IT
+003850*     AGAIN.
+003860*----------------------------------------------------------------
+003870 4700-SAVE-CHECKPOINT.
+003880     IF NOT CB3-RC-OK
+003890         GO TO 4700-EXIT
+003900     END-IF.
+003910     MOVE "W"                  TO CB3R-P-FUNCTION.
+003920     MOVE CB3-JOB-ID           TO CB3R-P-JOB-ID.
+003930     MOVE CB3-INBOUND-FILENAME TO CB3R-P-FILENAME.
+003940     MOVE CB3-RUN-DATE         TO CB3R-P-CKPT-DATE.
+003950     MOVE CB3-RUN-TIME         TO CB3R-P-CKPT-TIME.
+003960     CALL "CBDEM3R" USING CB3R-PARM-AREA.
+003970     IF CB3R-P-RETURN-CODE NOT = ZERO
+003980         DISPLAY "CBDEM3 -- WARNING, CHECKPOINT WRITE FAILED"
+003990     END-IF.
+004000 4700-EXIT.
+004010     EXIT.
+004020*----------------------------------------------------------------
+004030* 9999-EXIT -- COMMON ABEND / ERROR EXIT (RESERVED).
+004040*----------------------------------------------------------------
+004050 9999-EXIT.
+004060     EXIT.
